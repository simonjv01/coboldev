@@ -17,66 +17,530 @@
            SELECT OUTPUT-FILE ASSIGN TO '/Users/simonvargas/output.txt'
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-OUTPUT-STATUS.
-       
+
+           SELECT SPLIT-OUTPUT-FILE ASSIGN TO DYNAMIC WS-SPLIT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SPLIT-STATUS.
+
+           SELECT INPUT-FILE-2 ASSIGN TO '/Users/simonvargas/input2.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INPUT-STATUS-2.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO '/Users/simonvargas/rg.ckpt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  INPUT-FILE.
-       01  INPUT-RECORD            PIC X(80).
-       
+       01  INPUT-RECORD.
+           05  IN-KEY-FIELD         PIC X(4).
+           05  IN-REST-OF-RECORD    PIC X(76).
+       01  IN-RECORD-CSV REDEFINES INPUT-RECORD.
+           05  IN-CSV-FIELD-1       PIC X(4).
+           05  IN-CSV-FIELD-2       PIC X(36).
+           05  IN-CSV-FIELD-3       PIC X(40).
+
        FD  OUTPUT-FILE.
        01  OUTPUT-RECORD           PIC X(80).
-       
+
+       FD  SPLIT-OUTPUT-FILE.
+       01  SPLIT-OUTPUT-RECORD     PIC X(80).
+
+       FD  INPUT-FILE-2.
+       01  INPUT-RECORD-2.
+           05  IN-KEY-FIELD-2       PIC X(4).
+           05  IN-REST-OF-RECORD-2  PIC X(76).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD        PIC X(20).
+
        WORKING-STORAGE SECTION.
        01  WS-INPUT-STATUS         PIC XX.
        01  WS-OUTPUT-STATUS        PIC XX.
        01  WS-EOF-FLAG             PIC X VALUE 'N'.
            88  END-OF-FILE         VALUE 'Y'.
        01  WS-RECORD-COUNT         PIC 9(5) VALUE ZEROS.
-       
+       01  WS-FILTER-VALUE         PIC X(4) VALUE SPACES.
+       01  WS-RUN-MODE             PIC X VALUE 'C'.
+           88  COPY-MODE           VALUE 'C'.
+           88  REPORT-MODE         VALUE 'R'.
+           88  SPLIT-MODE          VALUE 'S'.
+           88  CSV-MODE            VALUE 'V'.
+           88  MERGE-MODE          VALUE 'M'.
+       01  WS-ARG-NUM              PIC 9(2).
+       01  WS-ARG-VALUE            PIC X(5).
+       01  WS-BATCH-INVOKED-SW     PIC X VALUE 'N'.
+           88  WS-BATCH-INVOKED    VALUE 'Y'.
+
+       01  WS-INPUT-STATUS-2        PIC XX.
+       01  WS-EOF-FLAG-2            PIC X VALUE 'N'.
+           88  END-OF-FILE-2       VALUE 'Y'.
+
+       01  WS-SPLIT-FILENAME       PIC X(40) VALUE SPACES.
+       01  WS-SPLIT-STATUS         PIC XX.
+       01  WS-SPLIT-BASIS          PIC X VALUE 'N'.
+           88  WS-SPLIT-BY-COUNT   VALUE 'N'.
+           88  WS-SPLIT-BY-KEY     VALUE 'K'.
+       01  WS-SPLIT-SIZE           PIC 9(5) VALUE 1000.
+       01  WS-SPLIT-FILE-NUM       PIC 9(3) VALUE ZERO.
+       01  WS-SPLIT-RECORD-COUNT   PIC 9(5) VALUE ZERO.
+       01  WS-SPLIT-PREV-KEY       PIC X(4).
+       01  WS-SPLIT-FIRST-SW       PIC X VALUE 'Y'.
+           88  WS-SPLIT-FIRST-RECORD VALUE 'Y'.
+
+       01  WS-CHECKSUM             PIC 9(10) VALUE ZERO.
+       01  WS-CHAR-IDX             PIC 9(3).
+       01  WS-CHAR-VALUE           PIC 9(3).
+       01  WS-TRAILER-LINE         PIC X(80).
+
+       01  WS-CHECKPOINT-STATUS    PIC XX.
+       01  WS-CHECKPOINT-INTERVAL  PIC 9(5) VALUE 500.
+       01  WS-RESTART-COUNT        PIC 9(5) VALUE ZERO.
+       01  WS-RESTART-SW           PIC X VALUE 'N'.
+           88  WS-RESTARTING       VALUE 'Y'.
+
+       01  WS-PREV-KEY             PIC X(4).
+       01  WS-GROUP-COUNT          PIC 9(5) VALUE ZERO.
+       01  WS-GRAND-COUNT          PIC 9(5) VALUE ZERO.
+       01  WS-FIRST-RECORD-SW      PIC X VALUE 'Y'.
+           88  WS-FIRST-RECORD     VALUE 'Y'.
+       01  WS-REPORT-LINE          PIC X(80).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM 100-INITIALIZE
            PERFORM 200-PROCESS-FILE
            PERFORM 300-FINALIZE
            STOP RUN.
-       
+
+      *> Run mode and its sub-prompts are taken from the command line
+      *> first, if given, so an unattended batch step never blocks
+      *> waiting on a terminal prompt; any argument left unsupplied
+      *> falls back to its interactive prompt.
        100-INITIALIZE.
            DISPLAY '*** FILE COPY PROGRAM STARTED ***'
+           MOVE 1 TO WS-ARG-NUM
+           DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER
+           MOVE SPACE TO WS-RUN-MODE
+           ACCEPT WS-RUN-MODE FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACE TO WS-RUN-MODE
+           END-ACCEPT
+           IF WS-RUN-MODE = SPACE
+               DISPLAY
+                   'ENTER MODE: C=COPY R=REPORT S=SPLIT V=CSV M=MERGE'
+               ACCEPT WS-RUN-MODE
+           ELSE
+      *> the run mode came off the command line, so this is an
+      *> unattended invocation - take every other setting from its
+      *> own argument (or a sane default) instead of prompting
+               MOVE 'Y' TO WS-BATCH-INVOKED-SW
+           END-IF
+
+           IF SPLIT-MODE
+               IF WS-BATCH-INVOKED
+                   MOVE 2 TO WS-ARG-NUM
+                   DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER
+                   MOVE SPACE TO WS-SPLIT-BASIS
+                   ACCEPT WS-SPLIT-BASIS FROM ARGUMENT-VALUE
+                       ON EXCEPTION
+                           MOVE SPACE TO WS-SPLIT-BASIS
+                   END-ACCEPT
+                   IF WS-SPLIT-BASIS = SPACE
+                       MOVE 'N' TO WS-SPLIT-BASIS
+                   END-IF
+
+                   MOVE 3 TO WS-ARG-NUM
+                   DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER
+                   MOVE SPACES TO WS-ARG-VALUE
+                   ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+                       ON EXCEPTION
+                           MOVE SPACES TO WS-ARG-VALUE
+                   END-ACCEPT
+                   IF WS-ARG-VALUE NOT = SPACES
+                       MOVE WS-ARG-VALUE TO WS-SPLIT-SIZE
+                   END-IF
+               ELSE
+                   DISPLAY
+                       'SPLIT BASIS: N = BY COUNT, K = BY KEY CHANGE'
+                   ACCEPT WS-SPLIT-BASIS
+                   DISPLAY 'ENTER RECORDS PER FILE (FOR N BASIS): '
+                   ACCEPT WS-SPLIT-SIZE
+               END-IF
+           END-IF
+
+           IF WS-BATCH-INVOKED
+               MOVE 4 TO WS-ARG-NUM
+               DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER
+               MOVE SPACES TO WS-ARG-VALUE
+               ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+                   ON EXCEPTION
+                       MOVE SPACES TO WS-ARG-VALUE
+               END-ACCEPT
+               MOVE WS-ARG-VALUE TO WS-FILTER-VALUE
+           ELSE
+               DISPLAY 'ENTER KEY FIELD VALUE TO FILTER ON'
+               DISPLAY '(BLANK TO COPY ALL RECORDS): '
+               ACCEPT WS-FILTER-VALUE
+           END-IF
+           PERFORM 213-CHECK-FOR-CHECKPOINT
            OPEN INPUT INPUT-FILE
            IF WS-INPUT-STATUS NOT = '00'
-               DISPLAY 'ERROR OPENING INPUT FILE. STATUS: ' 
+               DISPLAY 'ERROR OPENING INPUT FILE. STATUS: '
                        WS-INPUT-STATUS
                STOP RUN
            END-IF
-           
-           OPEN OUTPUT OUTPUT-FILE
+
+           IF WS-RESTARTING
+               OPEN EXTEND OUTPUT-FILE
+           ELSE
+               OPEN OUTPUT OUTPUT-FILE
+           END-IF
            IF WS-OUTPUT-STATUS NOT = '00'
-               DISPLAY 'ERROR OPENING OUTPUT FILE. STATUS: ' 
+               DISPLAY 'ERROR OPENING OUTPUT FILE. STATUS: '
                        WS-OUTPUT-STATUS
                CLOSE INPUT-FILE
                STOP RUN
+           END-IF
+           IF WS-RESTARTING
+               PERFORM 216-SKIP-COMPLETED-RECORDS
            END-IF.
-       
+
+      * Look for a checkpoint left by a prior run that abended; if one
+      * exists with a nonzero count, offer to resume instead of
+      * reprocessing everything already written to OUTPUT-FILE.
+      * Restart only applies to copy mode - report/split/csv/merge
+      * build different output shapes and would corrupt their own
+      * output if they silently skipped a leftover copy-mode checkpoint
+       213-CHECK-FOR-CHECKPOINT.
+           IF COPY-MODE
+               OPEN INPUT CHECKPOINT-FILE
+               IF WS-CHECKPOINT-STATUS = '00'
+                   READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+                       AT END
+                           CONTINUE
+                   END-READ
+                   CLOSE CHECKPOINT-FILE
+                   MOVE CHECKPOINT-RECORD(1:5) TO WS-RESTART-COUNT
+                   IF WS-RESTART-COUNT > ZERO
+                       DISPLAY 'CHECKPOINT FOUND - ' WS-RESTART-COUNT
+                               ' RECORDS ALREADY PROCESSED'
+                       IF WS-BATCH-INVOKED
+      *> unattended - always resume rather than block on a prompt
+                           MOVE 'Y' TO WS-RESTART-SW
+                       ELSE
+                           DISPLAY 'RESUME FROM CHECKPOINT? (Y/N): '
+                           ACCEPT WS-RESTART-SW
+                       END-IF
+                       IF WS-RESTARTING
+                           MOVE WS-RESTART-COUNT TO WS-RECORD-COUNT
+                           MOVE CHECKPOINT-RECORD(6:10) TO WS-CHECKSUM
+                       ELSE
+                           MOVE ZERO TO WS-RESTART-COUNT
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+      * Reposition INPUT-FILE past the records already copied to
+      * OUTPUT-FILE on the run that abended
+       216-SKIP-COMPLETED-RECORDS.
+           PERFORM WS-RESTART-COUNT TIMES
+               READ INPUT-FILE
+                   AT END
+                       SET END-OF-FILE TO TRUE
+               END-READ
+           END-PERFORM.
+
+      * Periodically save WS-RECORD-COUNT and WS-CHECKSUM so an abend
+      * doesn't mean starting the whole file over, and the trailer's
+      * checksum still covers the whole reassembled file after a
+      * restart instead of just the post-resume tail
+       214-WRITE-CHECKPOINT.
+           IF FUNCTION MOD(WS-RECORD-COUNT, WS-CHECKPOINT-INTERVAL) = 0
+               OPEN OUTPUT CHECKPOINT-FILE
+               MOVE SPACES TO CHECKPOINT-RECORD
+               MOVE WS-RECORD-COUNT TO CHECKPOINT-RECORD(1:5)
+               MOVE WS-CHECKSUM TO CHECKPOINT-RECORD(6:10)
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      * Run completed clean - clear the checkpoint so the next run
+      * starts from record 1 instead of treating this as a restart
+       215-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE SPACES TO CHECKPOINT-RECORD
+           MOVE ZERO TO CHECKPOINT-RECORD(1:5)
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
        200-PROCESS-FILE.
+           EVALUATE TRUE
+               WHEN REPORT-MODE
+                   PERFORM 220-REPORT-MODE
+               WHEN SPLIT-MODE
+                   PERFORM 230-SPLIT-MODE
+               WHEN CSV-MODE
+                   PERFORM 240-CSV-MODE
+               WHEN MERGE-MODE
+                   PERFORM 250-MERGE-MODE
+               WHEN OTHER
+                   PERFORM 210-COPY-RECORDS
+           END-EVALUATE.
+
+       210-COPY-RECORDS.
            PERFORM UNTIL END-OF-FILE
                READ INPUT-FILE
                    AT END
                        SET END-OF-FILE TO TRUE
                    NOT AT END
-                       ADD 1 TO WS-RECORD-COUNT
-                       MOVE INPUT-RECORD TO OUTPUT-RECORD
-                       WRITE OUTPUT-RECORD
-                       IF WS-OUTPUT-STATUS NOT = '00'
-                           DISPLAY 'ERROR WRITING TO OUTPUT FILE'
-                           DISPLAY 'STATUS: ' WS-OUTPUT-STATUS
-                           SET END-OF-FILE TO TRUE
+                       IF WS-FILTER-VALUE = SPACES
+                               OR IN-KEY-FIELD = WS-FILTER-VALUE
+                           ADD 1 TO WS-RECORD-COUNT
+                           MOVE INPUT-RECORD TO OUTPUT-RECORD
+                           WRITE OUTPUT-RECORD
+                           IF WS-OUTPUT-STATUS NOT = '00'
+                               DISPLAY 'ERROR WRITING TO OUTPUT FILE'
+                               DISPLAY 'STATUS: ' WS-OUTPUT-STATUS
+                               SET END-OF-FILE TO TRUE
+                           ELSE
+                               PERFORM 211-ADD-TO-CHECKSUM
+                               PERFORM 214-WRITE-CHECKPOINT
+                           END-IF
                        END-IF
                END-READ
+           END-PERFORM
+           PERFORM 212-WRITE-TRAILER-RECORD.
+
+      * Simple additive byte checksum so a downstream job can tell
+      * the copy wasn't truncated or altered in transit
+       211-ADD-TO-CHECKSUM.
+           PERFORM VARYING WS-CHAR-IDX FROM 1 BY 1
+                   UNTIL WS-CHAR-IDX > 80
+               COMPUTE WS-CHAR-VALUE =
+                       FUNCTION ORD(OUTPUT-RECORD(WS-CHAR-IDX:1)) - 1
+               ADD WS-CHAR-VALUE TO WS-CHECKSUM
            END-PERFORM.
-       
+
+       212-WRITE-TRAILER-RECORD.
+           MOVE SPACES TO WS-TRAILER-LINE
+           STRING 'TRL' 'COUNT=' WS-RECORD-COUNT
+               ' CHECKSUM=' WS-CHECKSUM
+               DELIMITED BY SIZE INTO WS-TRAILER-LINE
+           MOVE WS-TRAILER-LINE TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD.
+
+      * Break on IN-KEY-FIELD, printing a group header and subtotal
+      * each time the key changes, instead of a same-shape copy
+       220-REPORT-MODE.
+           PERFORM UNTIL END-OF-FILE
+               READ INPUT-FILE
+                   AT END
+                       SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       IF NOT (WS-FILTER-VALUE = SPACES
+                               OR IN-KEY-FIELD = WS-FILTER-VALUE)
+                           CONTINUE
+                       ELSE
+                           PERFORM 221-REPORT-DETAIL-LINE
+                       END-IF
+               END-READ
+           END-PERFORM
+           IF NOT WS-FIRST-RECORD
+               PERFORM 227-PRINT-GROUP-SUBTOTAL
+           END-IF
+           PERFORM 228-PRINT-GRAND-TOTAL.
+
+       221-REPORT-DETAIL-LINE.
+           IF WS-FIRST-RECORD
+               PERFORM 225-PRINT-PAGE-HEADER
+               MOVE IN-KEY-FIELD TO WS-PREV-KEY
+               MOVE 'N' TO WS-FIRST-RECORD-SW
+               PERFORM 226-PRINT-GROUP-HEADER
+           ELSE
+               IF IN-KEY-FIELD NOT = WS-PREV-KEY
+                   PERFORM 227-PRINT-GROUP-SUBTOTAL
+                   MOVE IN-KEY-FIELD TO WS-PREV-KEY
+                   MOVE ZERO TO WS-GROUP-COUNT
+                   PERFORM 226-PRINT-GROUP-HEADER
+               END-IF
+           END-IF
+           ADD 1 TO WS-GROUP-COUNT
+           ADD 1 TO WS-GRAND-COUNT
+           ADD 1 TO WS-RECORD-COUNT
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING '  ' IN-KEY-FIELD ' ' IN-REST-OF-RECORD
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           MOVE WS-REPORT-LINE TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD.
+
+       225-PRINT-PAGE-HEADER.
+           MOVE SPACES TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           MOVE '***** FILE COPY CONTROL-BREAK REPORT *****'
+               TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           MOVE SPACES TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD.
+
+       226-PRINT-GROUP-HEADER.
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING 'GROUP: ' WS-PREV-KEY
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           MOVE WS-REPORT-LINE TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD.
+
+       227-PRINT-GROUP-SUBTOTAL.
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING '  SUBTOTAL FOR ' WS-PREV-KEY ': ' WS-GROUP-COUNT
+               ' RECORDS' DELIMITED BY SIZE INTO WS-REPORT-LINE
+           MOVE WS-REPORT-LINE TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD.
+
+       228-PRINT-GRAND-TOTAL.
+           MOVE SPACES TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING 'GRAND TOTAL RECORDS: ' WS-GRAND-COUNT
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           MOVE WS-REPORT-LINE TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD.
+
+      * Fan records out to a new output file every WS-SPLIT-SIZE
+      * records, or whenever IN-KEY-FIELD changes, so a huge extract
+      * can be broken into batch-sized chunks
+       230-SPLIT-MODE.
+           PERFORM UNTIL END-OF-FILE
+               READ INPUT-FILE
+                   AT END
+                       SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       IF WS-FILTER-VALUE = SPACES
+                               OR IN-KEY-FIELD = WS-FILTER-VALUE
+                           PERFORM 231-SPLIT-DETAIL-LINE
+                       END-IF
+               END-READ
+           END-PERFORM
+           IF NOT WS-SPLIT-FIRST-RECORD
+               CLOSE SPLIT-OUTPUT-FILE
+           END-IF.
+
+       231-SPLIT-DETAIL-LINE.
+           EVALUATE TRUE
+               WHEN WS-SPLIT-FIRST-RECORD
+                   PERFORM 232-OPEN-NEXT-SPLIT-FILE
+                   MOVE IN-KEY-FIELD TO WS-SPLIT-PREV-KEY
+                   MOVE 'N' TO WS-SPLIT-FIRST-SW
+               WHEN WS-SPLIT-BY-COUNT
+                       AND WS-SPLIT-RECORD-COUNT >= WS-SPLIT-SIZE
+                   CLOSE SPLIT-OUTPUT-FILE
+                   PERFORM 232-OPEN-NEXT-SPLIT-FILE
+               WHEN WS-SPLIT-BY-KEY
+                       AND IN-KEY-FIELD NOT = WS-SPLIT-PREV-KEY
+                   CLOSE SPLIT-OUTPUT-FILE
+                   PERFORM 232-OPEN-NEXT-SPLIT-FILE
+                   MOVE IN-KEY-FIELD TO WS-SPLIT-PREV-KEY
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           MOVE INPUT-RECORD TO SPLIT-OUTPUT-RECORD
+           WRITE SPLIT-OUTPUT-RECORD
+           ADD 1 TO WS-SPLIT-RECORD-COUNT
+           ADD 1 TO WS-RECORD-COUNT.
+
+       232-OPEN-NEXT-SPLIT-FILE.
+           ADD 1 TO WS-SPLIT-FILE-NUM
+           MOVE ZERO TO WS-SPLIT-RECORD-COUNT
+           STRING '/Users/simonvargas/split_' WS-SPLIT-FILE-NUM
+               '.txt' DELIMITED BY SIZE INTO WS-SPLIT-FILENAME
+           OPEN OUTPUT SPLIT-OUTPUT-FILE
+           IF WS-SPLIT-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING SPLIT FILE: ' WS-SPLIT-FILENAME
+               DISPLAY 'STATUS: ' WS-SPLIT-STATUS
+               SET END-OF-FILE TO TRUE
+           END-IF.
+
+      * Field-aware conversion to delimited CSV for downstream tools
+      * that won't take the fixed-width layout
+       240-CSV-MODE.
+           PERFORM UNTIL END-OF-FILE
+               READ INPUT-FILE
+                   AT END
+                       SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       IF WS-FILTER-VALUE = SPACES
+                               OR IN-KEY-FIELD = WS-FILTER-VALUE
+                           PERFORM 241-WRITE-CSV-LINE
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       241-WRITE-CSV-LINE.
+           ADD 1 TO WS-RECORD-COUNT
+           MOVE SPACES TO OUTPUT-RECORD
+           STRING FUNCTION TRIM(IN-CSV-FIELD-1) ','
+                  FUNCTION TRIM(IN-CSV-FIELD-2) ','
+                  FUNCTION TRIM(IN-CSV-FIELD-3)
+               DELIMITED BY SIZE INTO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD.
+
+      * Merge two sorted input files by key into OUTPUT-FILE instead
+      * of running this program twice and sorting the result by hand
+       250-MERGE-MODE.
+           OPEN INPUT INPUT-FILE-2
+           IF WS-INPUT-STATUS-2 NOT = '00'
+               DISPLAY 'ERROR OPENING SECOND INPUT FILE. STATUS: '
+                       WS-INPUT-STATUS-2
+           ELSE
+               PERFORM 251-READ-FILE-1-NEXT
+               PERFORM 252-READ-FILE-2-NEXT
+               PERFORM UNTIL END-OF-FILE AND END-OF-FILE-2
+                   EVALUATE TRUE
+                       WHEN END-OF-FILE
+                           PERFORM 254-WRITE-FILE-2-RECORD
+                           PERFORM 252-READ-FILE-2-NEXT
+                       WHEN END-OF-FILE-2
+                           PERFORM 253-WRITE-FILE-1-RECORD
+                           PERFORM 251-READ-FILE-1-NEXT
+                       WHEN IN-KEY-FIELD <= IN-KEY-FIELD-2
+                           PERFORM 253-WRITE-FILE-1-RECORD
+                           PERFORM 251-READ-FILE-1-NEXT
+                       WHEN OTHER
+                           PERFORM 254-WRITE-FILE-2-RECORD
+                           PERFORM 252-READ-FILE-2-NEXT
+                   END-EVALUATE
+               END-PERFORM
+               CLOSE INPUT-FILE-2
+           END-IF.
+
+       251-READ-FILE-1-NEXT.
+           READ INPUT-FILE
+               AT END
+                   SET END-OF-FILE TO TRUE
+           END-READ.
+
+       252-READ-FILE-2-NEXT.
+           READ INPUT-FILE-2
+               AT END
+                   SET END-OF-FILE-2 TO TRUE
+           END-READ.
+
+       253-WRITE-FILE-1-RECORD.
+           ADD 1 TO WS-RECORD-COUNT
+           MOVE INPUT-RECORD TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD.
+
+       254-WRITE-FILE-2-RECORD.
+           ADD 1 TO WS-RECORD-COUNT
+           MOVE INPUT-RECORD-2 TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD.
+
        300-FINALIZE.
            CLOSE INPUT-FILE
            CLOSE OUTPUT-FILE
+           PERFORM 215-CLEAR-CHECKPOINT
            DISPLAY '*** FILE COPY COMPLETED ***'
            DISPLAY 'TOTAL RECORDS PROCESSED: ' WS-RECORD-COUNT
            DISPLAY '*** PROGRAM ENDED SUCCESSFULLY ***'.
\ No newline at end of file
