@@ -0,0 +1,97 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCH-DRIVER.
+       AUTHOR. YOUR-NAME.
+      *****************************************************************
+      * NIGHTLY BATCH WINDOW DRIVER. RUNS EACH JOB STEP IN SEQUENCE   *
+      * AND LOGS SUCCESS/FAILURE, SO THE NIGHT'S JOBS DON'T DEPEND ON *
+      * SOMEONE KICKING EACH PROGRAM OFF BY HAND IN THE RIGHT ORDER.  *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JOB-LOG-FILE ASSIGN TO "/Users/simonvargas/batch.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD JOB-LOG-FILE.
+       01 JOB-LOG-LINE           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-LOG-STATUS          PIC XX.
+
+      * Each job step's label and the shell command that runs it.
+      * Name and command are kept as two separate fixed-width VALUE
+      * tables (rather than one wide literal split by column) so
+      * there is no column count to keep in sync by hand.
+       01 WS-JOB-NAMES-AREA.
+           05 FILLER PIC X(30) VALUE "SALARY PROCESSOR".
+           05 FILLER PIC X(30) VALUE "BANK TRANSACTION SYSTEM".
+           05 FILLER PIC X(30) VALUE "FILE COPY / REPORTGEN".
+           05 FILLER PIC X(30) VALUE "WAGES CALCULATOR".
+       01 WS-JOB-NAME-TABLE REDEFINES WS-JOB-NAMES-AREA.
+           05 WS-JOB-NAME     PIC X(30) OCCURS 4 TIMES.
+
+      * Company code / pay-period / run-mode arguments are passed on
+      * the command line to each job that would otherwise ACCEPT them
+      * from a terminal, so an unattended nightly run never blocks
+      * waiting on a prompt nobody is there to answer
+       01 WS-JOB-COMMANDS-AREA.
+           05 FILLER PIC X(44) VALUE
+               "./employee-salary-processor DEMO 202601".
+           05 FILLER PIC X(44) VALUE "./banksyst".
+           05 FILLER PIC X(44) VALUE "./reportgen C".
+           05 FILLER PIC X(44) VALUE "./wages1 B".
+       01 WS-JOB-COMMAND-TABLE REDEFINES WS-JOB-COMMANDS-AREA.
+           05 WS-JOB-COMMAND  PIC X(44) OCCURS 4 TIMES
+                   INDEXED BY WS-JOB-IDX.
+
+       01 WS-JOB-COUNT           PIC 9(2) VALUE 4.
+       01 WS-STEP-RESULT         PIC X(7).
+       01 WS-RC-OUT              PIC -(4)9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "STARTING NIGHTLY BATCH WINDOW"
+           OPEN OUTPUT JOB-LOG-FILE
+           PERFORM WRITE-LOG-HEADER
+
+           PERFORM VARYING WS-JOB-IDX FROM 1 BY 1
+                   UNTIL WS-JOB-IDX > WS-JOB-COUNT
+               PERFORM RUN-JOB-STEP
+           END-PERFORM
+
+           CLOSE JOB-LOG-FILE
+           DISPLAY "NIGHTLY BATCH WINDOW COMPLETE"
+           STOP RUN.
+
+       WRITE-LOG-HEADER.
+           MOVE "*** NIGHTLY BATCH WINDOW STARTED ***" TO JOB-LOG-LINE
+           WRITE JOB-LOG-LINE.
+
+      * Shell out to each program's own executable and check its exit
+      * code, since these are standalone programs with their own
+      * STOP RUN rather than CALLable subprograms
+       RUN-JOB-STEP.
+           DISPLAY "RUNNING JOB: " WS-JOB-NAME (WS-JOB-IDX)
+           CALL "SYSTEM" USING WS-JOB-COMMAND (WS-JOB-IDX)
+
+           IF RETURN-CODE = 0
+               MOVE "SUCCESS" TO WS-STEP-RESULT
+           ELSE
+               MOVE "FAILED " TO WS-STEP-RESULT
+           END-IF
+
+           MOVE RETURN-CODE TO WS-RC-OUT
+           DISPLAY "JOB " WS-JOB-NAME (WS-JOB-IDX) " - " WS-STEP-RESULT
+                   " (RC=" WS-RC-OUT ")"
+
+           MOVE SPACES TO JOB-LOG-LINE
+           STRING WS-JOB-NAME (WS-JOB-IDX) " - " WS-STEP-RESULT
+                  " (RC=" WS-RC-OUT ")"
+               DELIMITED BY SIZE INTO JOB-LOG-LINE
+           WRITE JOB-LOG-LINE.
+
+       END PROGRAM BATCH-DRIVER.
