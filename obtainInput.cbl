@@ -1,19 +1,71 @@
        identification division.
        program-id. obtainInput.
        author. simon vargas.
-      * This program obtains input from the user and displays it.    
+      * This program looks up an employee on the shared employee
+      * salary master file and displays their data.
        environment division.
+       input-output section.
+       file-control.
+           select EMPLOYEE-MASTER-FILE assign to
+                   "/Users/simonvargas/empmstr.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is EM-EMP-ID
+               file status is WS-EMM-STATUS.
+
        data division.
+       file section.
+      * Shared system-of-record employee file, also maintained by
+      * employee-salary-processor.cbl
+       FD EMPLOYEE-MASTER-FILE.
+       01 EMPLOYEE-MASTER-RECORD.
+           05 EM-EMP-ID         pic 9(5).
+           05 EM-EMP-NAME       pic x(20).
+           05 EM-DEPT-CODE      pic x(4).
+           05 EM-EMP-SALARY     pic 9(7)V99.
+
        working-storage section.
-       01 name pic a(20).
+       01 WS-EMM-STATUS        pic xx.
+       01 WS-LOOKUP-ID         pic 9(5).
+       01 WS-MORE-SW           pic x value "Y".
+           88 WS-LOOKUP-MORE   value "Y".
 
        procedure division.
       *> cobol-lint CL002 0100-start-here
              0100-start-here.
-                display "Enter your name: ".
-                accept name.
-                display "Hello, " name "!".
-                display "Welcome to the COBOL world!".
+                open input EMPLOYEE-MASTER-FILE
+                if WS-EMM-STATUS not = "00"
+                    display "EMPLOYEE MASTER FILE NOT AVAILABLE. "
+                            "STATUS: " WS-EMM-STATUS
+                    stop run
+                end-if
+
+                perform until not WS-LOOKUP-MORE
+                    display "Enter employee ID to look up (0 to exit): "
+                    accept WS-LOOKUP-ID
+                    if WS-LOOKUP-ID = 0
+                        move "N" to WS-MORE-SW
+                    else
+                        perform 0200-lookup-employee
+                    end-if
+                end-perform
+
+                close EMPLOYEE-MASTER-FILE.
        stop run.
+
+      *> read the matching record off the master file and display the
+      *> employee's name, department, and salary, instead of having
+      *> to open the whole file to check one employee
+       0200-lookup-employee.
+           move WS-LOOKUP-ID to EM-EMP-ID
+           read EMPLOYEE-MASTER-FILE
+               invalid key
+                   display "NO EMPLOYEE FOUND FOR ID: " WS-LOOKUP-ID
+               not invalid key
+                   display "EMPLOYEE ID:   " EM-EMP-ID
+                   display "NAME:          " EM-EMP-NAME
+                   display "DEPARTMENT:    " EM-DEPT-CODE
+                   display "SALARY:        " EM-EMP-SALARY
+           end-read.
+
        end program obtainInput.
-       
\ No newline at end of file
