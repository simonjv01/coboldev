@@ -5,28 +5,198 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INPUT-FILE ASSIGN TO "/Users/input.txt".
-               
-           SELECT OUTPUT-FILE ASSIGN TO "/Users/simonvargas/output.txt".
-                
+      * Pay-period ID and company code (see ACCEPT-RUN-PARAMETERS)
+      * pick which company's pay-period files this run reads/writes,
+      * so the same program handles multiple pay groups without
+      * someone swapping file names by hand between runs
+           SELECT INPUT-FILE ASSIGN TO DYNAMIC WS-INPUT-FILENAME.
+
+           SELECT OUTPUT-FILE ASSIGN TO DYNAMIC WS-OUTPUT-FILENAME.
+
+           SELECT YTD-FILE ASSIGN TO "/Users/simonvargas/ytdmstr.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS YTD-EMP-ID
+               FILE STATUS IS WS-YTD-STATUS.
+
+           SELECT PAY-STUB-FILE ASSIGN TO "/Users/simonvargas/stubs.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REJECT-FILE ASSIGN TO "/Users/simonvargas/rejects.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "/Users/simonvargas/ckpt.dt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT ACH-FILE ASSIGN TO "/Users/simonvargas/ach.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      * Shared system-of-record employee file, also read by
+      * obtainInput.cbl's lookup screen - this program keeps it
+      * in sync instead of employee data being maintained twice
+           SELECT EMPLOYEE-MASTER-FILE ASSIGN TO
+                   "/Users/simonvargas/empmstr.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EM-EMP-ID
+               FILE STATUS IS WS-EMM-STATUS.
+
 
        DATA DIVISION.
        FILE SECTION.
        FD INPUT-FILE.
        01 INPUT-RECORD.
+           05 I-RECORD-TYPE     PIC X(1) VALUE 'R'.
+               88 I-REGULAR-RECORD    VALUE 'R'.
+               88 I-BONUS-RECORD      VALUE 'B'.
            05 I-EMP-ID          PIC 9(5).
            05 I-EMP-NAME        PIC X(20).
            05 I-EMP-SALARY      PIC 9(7)V99.
-           05 FILLER            PIC X(8).  
+           05 I-DEPT-CODE       PIC X(4).
+           05 I-REG-HOURS       PIC 9(3)V99.
+           05 I-OT-HOURS        PIC 9(3)V99.
+           05 I-HOURLY-RATE     PIC 9(3)V99.
+           05 I-ROUTING-NUMBER  PIC 9(9).
+           05 I-ACCOUNT-NUMBER  PIC 9(12).
+           05 I-CURRENCY-CODE   PIC X(3) VALUE "USD".
+           05 I-HIRE-DATE       PIC 9(8).
 
        FD OUTPUT-FILE.
        01 OUTPUT-RECORD.
            05 O-EMP-ID          PIC 9(5).
            05 O-EMP-NAME        PIC X(20).
            05 O-EMP-SALARY      PIC 9(7)V99.
+           05 O-FED-TAX         PIC 9(7)V99.
+           05 O-STATE-TAX       PIC 9(7)V99.
+           05 O-NET-PAY         PIC 9(7)V99.
+           05 O-YTD-GROSS       PIC 9(9)V99.
            05 RUNNING-TOTAL   PIC 9(9)V99.
 
+      * Year-to-date gross per employee, carried across pay periods
+       FD YTD-FILE.
+       01 YTD-RECORD.
+           05 YTD-EMP-ID        PIC 9(5).
+           05 YTD-GROSS         PIC 9(9)V99.
+
+      * Employee-facing pay stub, one record per printed line. Wide
+      * enough to hold WS-STUB-DETAIL (101 bytes) without truncating
+      * the trailing YTD figure.
+       FD PAY-STUB-FILE.
+       01 PAY-STUB-LINE         PIC X(101).
+
+      * Bad input records, with a reason code, instead of letting
+      * them corrupt the run total
+       FD REJECT-FILE.
+       01 REJECT-LINE           PIC X(80).
+
+      * Records RECORD-COUNT periodically so an abend mid-file can
+      * restart without reprocessing or double-paying earlier records
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-LINE.
+           05 CKPT-RECORD-COUNT  PIC 9(5).
+           05 CKPT-TOTAL-SALARY  PIC 9(9)V99.
+           05 CKPT-TOTAL-SERVICE-YEARS PIC 9(7).
+
+      * Fixed-width direct-deposit transmittal accepted by the bank's
+      * ACH import, built from the same PROCESS-RECORD pass
+       FD ACH-FILE.
+       01 ACH-RECORD.
+           05 ACH-ROUTING-NUMBER   PIC 9(9).
+           05 ACH-ACCOUNT-NUMBER   PIC 9(12).
+           05 ACH-AMOUNT            PIC 9(9)V99.
+           05 ACH-EMP-ID            PIC 9(5).
+           05 FILLER                 PIC X(10) VALUE SPACES.
+
+      * Shared employee master record - same layout obtainInput.cbl
+      * reads from for its lookup screen
+       FD EMPLOYEE-MASTER-FILE.
+       01 EMPLOYEE-MASTER-RECORD.
+           05 EM-EMP-ID          PIC 9(5).
+           05 EM-EMP-NAME        PIC X(20).
+           05 EM-DEPT-CODE       PIC X(4).
+           05 EM-EMP-SALARY      PIC 9(7)V99.
+
        WORKING-STORAGE SECTION.
+      * Run parameters accepted at start-up (see ACCEPT-RUN-PARAMETERS)
+      * - which pay group this run covers, used both to build the
+      * input/output file names below and to stamp the summary output
+       01 WS-PAY-PERIOD-ID      PIC X(6).
+       01 WS-COMPANY-CODE       PIC X(4).
+       01 WS-ARG-NUM            PIC 9(2).
+       01 WS-INPUT-FILENAME     PIC X(50) VALUE SPACES.
+       01 WS-OUTPUT-FILENAME    PIC X(50) VALUE SPACES.
+       01 WS-EMM-STATUS         PIC XX.
+       01 WS-CHECKPOINT-INTERVAL PIC 9(5) VALUE 500.
+       01 WS-RESTART-COUNT      PIC 9(5) VALUE ZERO.
+       01 WS-RESTART-TOTAL-SALARY PIC 9(9)V99 VALUE ZERO.
+       01 WS-RESTART-SERVICE-YEARS PIC 9(7) VALUE ZERO.
+       01 WS-SKIP-COUNT         PIC 9(5) VALUE ZERO.
+       01 WS-CKPT-STATUS        PIC XX.
+       01 WS-EDIT-SW            PIC X VALUE 'Y'.
+           88 WS-RECORD-VALID   VALUE 'Y'.
+           88 WS-RECORD-INVALID VALUE 'N'.
+       01 WS-REJECT-REASON      PIC X(30).
+
+      * Employee IDs already seen this run, so a repeated upstream
+      * extract record gets flagged instead of paid twice
+       01 WS-SEEN-TABLE.
+           05 WS-SEEN-ENTRY OCCURS 9999 TIMES
+                             INDEXED BY WS-SEEN-IDX PIC 9(5).
+       01 WS-SEEN-COUNT         PIC 9(5) VALUE ZERO.
+       01 WS-DUP-SW             PIC X VALUE 'N'.
+           88 WS-DUPLICATE-ID   VALUE 'Y'.
+
+      * Salary-band headcount/cost tallied off each employee's YTD
+      * gross for the compensation review committee
+       01 WS-SALARY-BANDS.
+           05 WS-BAND-UNDER-40K.
+               10 WS-BAND1-COUNT    PIC 9(5) VALUE ZERO.
+               10 WS-BAND1-TOTAL    PIC 9(9)V99 VALUE ZERO.
+           05 WS-BAND-40-70K.
+               10 WS-BAND2-COUNT    PIC 9(5) VALUE ZERO.
+               10 WS-BAND2-TOTAL    PIC 9(9)V99 VALUE ZERO.
+           05 WS-BAND-70-100K.
+               10 WS-BAND3-COUNT    PIC 9(5) VALUE ZERO.
+               10 WS-BAND3-TOTAL    PIC 9(9)V99 VALUE ZERO.
+           05 WS-BAND-OVER-100K.
+               10 WS-BAND4-COUNT    PIC 9(5) VALUE ZERO.
+               10 WS-BAND4-TOTAL    PIC 9(9)V99 VALUE ZERO.
+
+       01 WS-REJECT-DETAIL.
+           05 FILLER              PIC X(4) VALUE "ID: ".
+           05 WS-REJ-ID-OUT        PIC 9(5).
+           05 FILLER              PIC X(1) VALUE SPACE.
+           05 FILLER              PIC X(8) VALUE "REASON: ".
+           05 WS-REJ-REASON-OUT    PIC X(30).
+       01 WS-STUB-LINES-ON-PAGE PIC 9(2) VALUE ZERO.
+       01 WS-STUB-PAGE-NUMBER   PIC 9(3) VALUE ZERO.
+       01 WS-STUB-LINES-PER-PAGE PIC 9(2) VALUE 20.
+
+       01 WS-STUB-HEADER-1.
+           05 FILLER             PIC X(30) VALUE
+                  "***** EMPLOYEE PAY STUB *****".
+           05 FILLER             PIC X(10) VALUE "PAGE:".
+           05 WS-STUB-PAGE-OUT    PIC ZZ9.
+
+       01 WS-STUB-DETAIL.
+           05 FILLER             PIC X(4) VALUE "ID: ".
+           05 WS-STUB-ID-OUT      PIC 9(5).
+           05 FILLER             PIC X(3) VALUE SPACES.
+           05 WS-STUB-NAME-OUT    PIC X(20).
+           05 FILLER             PIC X(1) VALUE SPACE.
+           05 FILLER             PIC X(7) VALUE "GROSS: ".
+           05 WS-STUB-GROSS-OUT   PIC ZZZ,ZZ9.99.
+           05 FILLER             PIC X(1) VALUE SPACE.
+           05 FILLER             PIC X(6) VALUE "DEDS: ".
+           05 WS-STUB-DEDS-OUT    PIC ZZZ,ZZ9.99.
+           05 FILLER             PIC X(1) VALUE SPACE.
+           05 FILLER             PIC X(5) VALUE "NET: ".
+           05 WS-STUB-NET-OUT     PIC ZZZ,ZZ9.99.
+           05 FILLER             PIC X(1) VALUE SPACE.
+           05 FILLER             PIC X(5) VALUE "YTD: ".
+           05 WS-STUB-YTD-OUT     PIC ZZ,ZZZ,ZZ9.99.
+       01 WS-YTD-STATUS      PIC XX.
        01 EOF-FLAG           PIC X VALUE 'N'.
            88 END-OF-FILE     VALUE 'Y'.
 
@@ -35,45 +205,530 @@
 
        01 TEMP-RECORD        PIC X(40).
 
+      * Department control-break tracking for the payroll register
+       01 WS-DEPT-BREAK.
+           05 WS-PREV-DEPT-CODE     PIC X(4) VALUE SPACES.
+           05 WS-DEPT-TOTAL         PIC 9(9)V99 VALUE ZERO.
+           05 WS-DEPT-COUNT         PIC 9(5) VALUE ZERO.
+           05 WS-FIRST-RECORD-SW    PIC X VALUE 'Y'.
+               88 WS-FIRST-RECORD   VALUE 'Y'.
+
+      * Withholding rates used to back into net pay each pay cycle
+       01 WS-TAX-RATES.
+           05 WS-FEDERAL-TAX-RATE   PIC V999 VALUE .150.
+           05 WS-STATE-TAX-RATE     PIC V999 VALUE .050.
+      * Flat supplemental-wage rate applied to bonus/commission
+      * records instead of the regular withholding brackets
+           05 WS-BONUS-FED-RATE     PIC V999 VALUE .220.
+           05 WS-BONUS-STATE-RATE   PIC V999 VALUE .060.
+
+      * Gross pay for the period: flat salary, or hours * rate with
+      * time-and-a-half worked into anything over 40 regular hours
+       01 WS-GROSS-PAY          PIC 9(7)V99 VALUE ZERO.
+       01 WS-OT-RATE            PIC 9(5)V999 VALUE ZERO.
+       01 WS-REG-PAY            PIC 9(7)V99 VALUE ZERO.
+       01 WS-OT-PAY             PIC 9(7)V99 VALUE ZERO.
+
+      * Conversion rates to the reporting currency (USD), so overseas
+      * contractor pay isn't folded into TOTAL-SALARY as a meaningless
+      * mixed-currency sum
+       01 WS-CURRENCY-RATE      PIC 9(3)V9999 VALUE 1.0000.
+
+      * Length-of-service, derived from I-HIRE-DATE, for HR's tenure
+      * report - tracked outside this system in a spreadsheet today
+       01 WS-TODAY-DATE.
+           05 WS-TODAY-YEAR      PIC 9(4).
+           05 WS-TODAY-MONTH     PIC 9(2).
+           05 WS-TODAY-DAY       PIC 9(2).
+       01 I-HIRE-DATE-HOLD      PIC 9(8).
+       01 WS-HIRE-DATE-FIELDS REDEFINES I-HIRE-DATE-HOLD.
+           05 WS-HIRE-YEAR       PIC 9(4).
+           05 WS-HIRE-MONTH      PIC 9(2).
+           05 WS-HIRE-DAY        PIC 9(2).
+       01 WS-YEARS-OF-SERVICE   PIC 9(3) VALUE ZERO.
+       01 WS-TOTAL-SERVICE-YEARS PIC 9(7) VALUE ZERO.
+       01 WS-AVG-SERVICE-YEARS  PIC 9(3)V99 VALUE ZERO.
+
+       01 WS-WITHHOLDING.
+           05 WS-FED-TAX            PIC 9(7)V99 VALUE ZERO.
+           05 WS-STATE-TAX          PIC 9(7)V99 VALUE ZERO.
+           05 WS-NET-PAY            PIC 9(7)V99 VALUE ZERO.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            DISPLAY "Starting Employee Salary Processing..."
+           PERFORM ACCEPT-RUN-PARAMETERS.
            OPEN INPUT INPUT-FILE.
-           OPEN OUTPUT OUTPUT-FILE.
+           PERFORM READ-CHECKPOINT.
 
-      * Initialize running total
-           MOVE ZERO TO TOTAL-SALARY.
-           MOVE ZERO TO RECORD-COUNT.
+           IF WS-RESTART-COUNT > ZERO
+               DISPLAY "Restarting after checkpoint at record "
+                       WS-RESTART-COUNT
+               OPEN EXTEND OUTPUT-FILE
+               OPEN EXTEND PAY-STUB-FILE
+               OPEN EXTEND REJECT-FILE
+               OPEN EXTEND ACH-FILE
+               PERFORM WS-RESTART-COUNT TIMES
+                   READ INPUT-FILE INTO INPUT-RECORD
+                       AT END MOVE 'Y' TO EOF-FLAG
+                   END-READ
+               END-PERFORM
+           ELSE
+               OPEN OUTPUT OUTPUT-FILE
+               OPEN OUTPUT PAY-STUB-FILE
+               OPEN OUTPUT REJECT-FILE
+               OPEN OUTPUT ACH-FILE
+           END-IF.
+           PERFORM OPEN-YTD-FILE.
+           PERFORM OPEN-EMPLOYEE-MASTER-FILE.
+
+      * Initialize running total - restored from the checkpoint on a
+      * restart so the final total still covers the whole file, not
+      * just the records processed after the restart
+           MOVE WS-RESTART-TOTAL-SALARY TO TOTAL-SALARY.
+           MOVE WS-RESTART-COUNT TO RECORD-COUNT.
+           MOVE WS-RESTART-SERVICE-YEARS TO WS-TOTAL-SERVICE-YEARS.
 
       * Process each record
            PERFORM UNTIL END-OF-FILE
                READ INPUT-FILE INTO INPUT-RECORD
                    AT END MOVE 'Y' TO EOF-FLAG
                    NOT AT END
-                       PERFORM PROCESS-RECORD
+                       PERFORM VALIDATE-RECORD
+                       IF WS-RECORD-INVALID
+                           PERFORM WRITE-REJECT-RECORD
+                       ELSE
+                           IF NOT WS-FIRST-RECORD
+                               AND I-DEPT-CODE NOT = WS-PREV-DEPT-CODE
+                               PERFORM PRINT-DEPT-SUBTOTAL
+                           END-IF
+                           MOVE 'N' TO WS-FIRST-RECORD-SW
+                           MOVE I-DEPT-CODE TO WS-PREV-DEPT-CODE
+                           PERFORM PROCESS-RECORD
+                       END-IF
                END-READ
            END-PERFORM.
 
+      * Print the subtotal for the final department and the grand
+      * total, the way the old mainframe payroll register did
+           IF NOT WS-FIRST-RECORD
+               PERFORM PRINT-DEPT-SUBTOTAL
+           END-IF.
+
       * Display final summary
            DISPLAY "Processing completed."
+           DISPLAY "Company Code: " WS-COMPANY-CODE
+                   "  Pay Period: " WS-PAY-PERIOD-ID.
            DISPLAY "Total Employees Processed: " RECORD-COUNT.
            DISPLAY "Final Running Total: " TOTAL-SALARY.
+           DISPLAY "GRAND TOTAL ALL DEPARTMENTS: " TOTAL-SALARY.
+           PERFORM PRINT-SALARY-BAND-SUMMARY.
+           PERFORM PRINT-LENGTH-OF-SERVICE-SUMMARY.
 
            CLOSE INPUT-FILE.
            CLOSE OUTPUT-FILE.
+           CLOSE PAY-STUB-FILE.
+           CLOSE REJECT-FILE.
+           CLOSE ACH-FILE.
+           CLOSE YTD-FILE.
+           CLOSE EMPLOYEE-MASTER-FILE.
+
+      * The run completed cleanly - clear the checkpoint so the next
+      * invocation starts a fresh file instead of restarting
+           MOVE ZERO TO WS-RESTART-COUNT.
+           PERFORM WRITE-CHECKPOINT.
            STOP RUN.
 
+      * Which pay group this run covers, used to build this run's
+      * input/output file names, so multiple pay groups can be run
+      * through the same program without manually swapping files
+      * between runs - company code and pay-period ID both get
+      * stamped onto the summary display at the end of the run.
+      * Taken from the command line first (so an unattended batch
+      * step never blocks on a terminal prompt); if either argument
+      * is missing, falls back to the interactive prompt.
+       ACCEPT-RUN-PARAMETERS.
+           MOVE 1 TO WS-ARG-NUM
+           DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER
+           MOVE SPACES TO WS-COMPANY-CODE
+           ACCEPT WS-COMPANY-CODE FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACES TO WS-COMPANY-CODE
+           END-ACCEPT.
+           MOVE 2 TO WS-ARG-NUM
+           DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER
+           MOVE SPACES TO WS-PAY-PERIOD-ID
+           ACCEPT WS-PAY-PERIOD-ID FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACES TO WS-PAY-PERIOD-ID
+           END-ACCEPT.
+
+           IF WS-COMPANY-CODE = SPACES
+               DISPLAY "Enter Company Code (4 characters): "
+               ACCEPT WS-COMPANY-CODE
+           END-IF.
+           IF WS-PAY-PERIOD-ID = SPACES
+               DISPLAY "Enter Pay Period ID (6 characters, e.g. "
+                       "202601A): "
+               ACCEPT WS-PAY-PERIOD-ID
+           END-IF.
+
+           STRING "/Users/simonvargas/" DELIMITED BY SIZE
+                   WS-COMPANY-CODE DELIMITED BY SIZE
+                   "_" DELIMITED BY SIZE
+                   WS-PAY-PERIOD-ID DELIMITED BY SIZE
+                   "_input.txt" DELIMITED BY SIZE
+               INTO WS-INPUT-FILENAME.
+           STRING "/Users/simonvargas/" DELIMITED BY SIZE
+                   WS-COMPANY-CODE DELIMITED BY SIZE
+                   "_" DELIMITED BY SIZE
+                   WS-PAY-PERIOD-ID DELIMITED BY SIZE
+                   "_output.txt" DELIMITED BY SIZE
+               INTO WS-OUTPUT-FILENAME.
+
+      * Open the YTD master for update; if this is the first run and
+      * the file does not exist yet, create it before reopening I-O
+       OPEN-YTD-FILE.
+           OPEN I-O YTD-FILE.
+           IF WS-YTD-STATUS = "35"
+               OPEN OUTPUT YTD-FILE
+               CLOSE YTD-FILE
+               OPEN I-O YTD-FILE
+           END-IF.
+
+      * Open the shared employee master for update, creating it on
+      * the first-ever run the same way OPEN-YTD-FILE does
+       OPEN-EMPLOYEE-MASTER-FILE.
+           OPEN I-O EMPLOYEE-MASTER-FILE.
+           IF WS-EMM-STATUS = "35"
+               OPEN OUTPUT EMPLOYEE-MASTER-FILE
+               CLOSE EMPLOYEE-MASTER-FILE
+               OPEN I-O EMPLOYEE-MASTER-FILE
+           END-IF.
+
+      * Print headcount and cost by salary band for the compensation
+      * review committee
+       PRINT-SALARY-BAND-SUMMARY.
+           DISPLAY "===== SALARY BAND SUMMARY =====".
+           DISPLAY "UNDER 40K     : " WS-BAND1-COUNT
+                   " EMPLOYEES, " WS-BAND1-TOTAL.
+           DISPLAY "40K TO 70K    : " WS-BAND2-COUNT
+                   " EMPLOYEES, " WS-BAND2-TOTAL.
+           DISPLAY "70K TO 100K   : " WS-BAND3-COUNT
+                   " EMPLOYEES, " WS-BAND3-TOTAL.
+           DISPLAY "OVER 100K     : " WS-BAND4-COUNT
+                   " EMPLOYEES, " WS-BAND4-TOTAL.
+           DISPLAY "================================".
+
+      * Average length of service across the run, for HR's tenure
+      * report
+       PRINT-LENGTH-OF-SERVICE-SUMMARY.
+           IF RECORD-COUNT > 0
+               COMPUTE WS-AVG-SERVICE-YEARS ROUNDED =
+                       WS-TOTAL-SERVICE-YEARS / RECORD-COUNT
+           END-IF.
+           DISPLAY "===== LENGTH OF SERVICE SUMMARY =====".
+           DISPLAY "AVERAGE YEARS OF SERVICE: " WS-AVG-SERVICE-YEARS.
+           DISPLAY "================================".
+
+      * Read the checkpoint file, if one exists, to find the record
+      * number to resume from after an abend
+       READ-CHECKPOINT.
+           MOVE ZERO TO WS-RESTART-COUNT.
+           MOVE ZERO TO WS-RESTART-TOTAL-SALARY.
+           MOVE ZERO TO WS-RESTART-SERVICE-YEARS.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+               END-READ
+               MOVE CKPT-RECORD-COUNT TO WS-RESTART-COUNT
+               MOVE CKPT-TOTAL-SALARY TO WS-RESTART-TOTAL-SALARY
+               MOVE CKPT-TOTAL-SERVICE-YEARS
+                   TO WS-RESTART-SERVICE-YEARS
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      * Persist RECORD-COUNT, TOTAL-SALARY, and WS-TOTAL-SERVICE-YEARS
+      * (or zero, on a clean finish) so a mid-file abend doesn't force
+      * a full rerun, and a restarted run's running total and average
+      * length-of-service still reflect the whole file instead of only
+      * the records processed after the restart
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE WS-RESTART-COUNT TO CKPT-RECORD-COUNT.
+           MOVE TOTAL-SALARY TO CKPT-TOTAL-SALARY.
+           MOVE WS-TOTAL-SERVICE-YEARS TO CKPT-TOTAL-SERVICE-YEARS.
+           WRITE CHECKPOINT-LINE.
+           CLOSE CHECKPOINT-FILE.
+
+      * Print and reset the department subtotal on a cost-center break
+       PRINT-DEPT-SUBTOTAL.
+           DISPLAY "---------------------------------------------".
+           DISPLAY "DEPT " WS-PREV-DEPT-CODE " SUBTOTAL: "
+                   WS-DEPT-COUNT " employees, " WS-DEPT-TOTAL.
+           DISPLAY "---------------------------------------------".
+           MOVE ZERO TO WS-DEPT-TOTAL.
+           MOVE ZERO TO WS-DEPT-COUNT.
+
+      * Write a formatted pay-stub detail line, starting a new page
+      * with a header whenever the current page fills up
+       WRITE-PAY-STUB.
+           IF WS-STUB-LINES-ON-PAGE = 0
+               OR WS-STUB-LINES-ON-PAGE >= WS-STUB-LINES-PER-PAGE
+               PERFORM WRITE-STUB-PAGE-HEADER
+           END-IF.
+
+           MOVE I-EMP-ID TO WS-STUB-ID-OUT.
+           MOVE I-EMP-NAME TO WS-STUB-NAME-OUT.
+           MOVE WS-GROSS-PAY TO WS-STUB-GROSS-OUT.
+           ADD WS-FED-TAX TO WS-STATE-TAX GIVING WS-STUB-DEDS-OUT.
+           MOVE WS-NET-PAY TO WS-STUB-NET-OUT.
+           MOVE YTD-GROSS TO WS-STUB-YTD-OUT.
+           MOVE WS-STUB-DETAIL TO PAY-STUB-LINE.
+           WRITE PAY-STUB-LINE.
+           ADD 1 TO WS-STUB-LINES-ON-PAGE.
+
+       WRITE-STUB-PAGE-HEADER.
+           ADD 1 TO WS-STUB-PAGE-NUMBER.
+           MOVE WS-STUB-PAGE-NUMBER TO WS-STUB-PAGE-OUT.
+           MOVE WS-STUB-HEADER-1 TO PAY-STUB-LINE.
+           WRITE PAY-STUB-LINE.
+           MOVE SPACES TO PAY-STUB-LINE.
+           WRITE PAY-STUB-LINE.
+           MOVE ZERO TO WS-STUB-LINES-ON-PAGE.
+
+      * Edit the employee ID and salary before they ever reach
+      * TOTAL-SALARY so a bad record can't silently wreck the run
+       VALIDATE-RECORD.
+           SET WS-RECORD-VALID TO TRUE.
+           MOVE SPACES TO WS-REJECT-REASON.
+
+           IF I-EMP-ID NOT NUMERIC OR I-EMP-SALARY NOT NUMERIC
+               SET WS-RECORD-INVALID TO TRUE
+               MOVE "GARBLED ID OR SALARY" TO WS-REJECT-REASON
+           END-IF.
+
+           IF WS-RECORD-VALID
+               AND I-EMP-ID = ZERO
+               SET WS-RECORD-INVALID TO TRUE
+               MOVE "INVALID EMPLOYEE ID" TO WS-REJECT-REASON
+           END-IF.
+
+           IF WS-RECORD-VALID
+               AND I-EMP-SALARY = ZERO
+               AND I-REG-HOURS = ZERO
+               SET WS-RECORD-INVALID TO TRUE
+               MOVE "ZERO OR MISSING SALARY" TO WS-REJECT-REASON
+           END-IF.
+
+           IF WS-RECORD-VALID
+               PERFORM CHECK-DUPLICATE-ID
+               IF WS-DUPLICATE-ID
+                   SET WS-RECORD-INVALID TO TRUE
+                   MOVE "DUPLICATE EMPLOYEE ID" TO WS-REJECT-REASON
+               END-IF
+           END-IF.
+
+      * Record this ID as seen so a later repeat of it is caught
+           IF WS-RECORD-VALID AND WS-SEEN-COUNT < 9999
+               ADD 1 TO WS-SEEN-COUNT
+               MOVE I-EMP-ID TO WS-SEEN-ENTRY (WS-SEEN-COUNT)
+           END-IF.
+
+      * Search the IDs already seen in this run for a repeat
+       CHECK-DUPLICATE-ID.
+           MOVE 'N' TO WS-DUP-SW.
+           PERFORM VARYING WS-SEEN-IDX FROM 1 BY 1
+                   UNTIL WS-SEEN-IDX > WS-SEEN-COUNT
+               IF WS-SEEN-ENTRY (WS-SEEN-IDX) = I-EMP-ID
+                   SET WS-DUPLICATE-ID TO TRUE
+               END-IF
+           END-PERFORM.
+
+      * Write a rejected record with its reason code so bad data is
+      * visible instead of silently flowing into the totals
+       WRITE-REJECT-RECORD.
+           MOVE I-EMP-ID TO WS-REJ-ID-OUT.
+           MOVE WS-REJECT-REASON TO WS-REJ-REASON-OUT.
+           MOVE WS-REJECT-DETAIL TO REJECT-LINE.
+           WRITE REJECT-LINE.
+           DISPLAY "REJECTED RECORD - ID: " I-EMP-ID
+                   " REASON: " WS-REJECT-REASON.
+
+      * Hourly employees carry regular/overtime hours and a rate;
+      * salaried employees carry a flat I-EMP-SALARY and no rate
+       COMPUTE-GROSS-PAY.
+           IF I-BONUS-RECORD
+      * A bonus/commission record carries the one-time amount in
+      * I-EMP-SALARY - no hours, no overtime premium to apply
+               MOVE I-EMP-SALARY TO WS-GROSS-PAY
+           ELSE
+               IF I-HOURLY-RATE > ZERO
+                   COMPUTE WS-REG-PAY ROUNDED =
+                           I-REG-HOURS * I-HOURLY-RATE
+                   COMPUTE WS-OT-RATE = I-HOURLY-RATE * 1.5
+                   COMPUTE WS-OT-PAY ROUNDED =
+                           I-OT-HOURS * WS-OT-RATE
+                   COMPUTE WS-GROSS-PAY = WS-REG-PAY + WS-OT-PAY
+               ELSE
+                   MOVE I-EMP-SALARY TO WS-GROSS-PAY
+               END-IF
+           END-IF.
+           PERFORM CONVERT-TO-REPORTING-CURRENCY.
+
+      * Convert this period's gross from its input currency to the
+      * USD reporting currency before it ever touches TOTAL-SALARY
+       CONVERT-TO-REPORTING-CURRENCY.
+           EVALUATE I-CURRENCY-CODE
+               WHEN "USD"
+                   MOVE 1.0000 TO WS-CURRENCY-RATE
+               WHEN "EUR"
+                   MOVE 1.0800 TO WS-CURRENCY-RATE
+               WHEN "GBP"
+                   MOVE 1.2600 TO WS-CURRENCY-RATE
+               WHEN "CAD"
+                   MOVE 0.7300 TO WS-CURRENCY-RATE
+               WHEN "MXN"
+                   MOVE 0.0580 TO WS-CURRENCY-RATE
+               WHEN OTHER
+                   MOVE 1.0000 TO WS-CURRENCY-RATE
+           END-EVALUATE
+           COMPUTE WS-GROSS-PAY ROUNDED =
+                   WS-GROSS-PAY * WS-CURRENCY-RATE.
+
+      * Whole years between I-HIRE-DATE and today, so HR gets tenure
+      * out of the same run instead of a separate spreadsheet
+       COMPUTE-LENGTH-OF-SERVICE.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-TODAY-DATE.
+           MOVE I-HIRE-DATE TO I-HIRE-DATE-HOLD.
+           COMPUTE WS-YEARS-OF-SERVICE =
+                   WS-TODAY-YEAR - WS-HIRE-YEAR.
+           IF WS-TODAY-MONTH < WS-HIRE-MONTH
+               OR (WS-TODAY-MONTH = WS-HIRE-MONTH
+                   AND WS-TODAY-DAY < WS-HIRE-DAY)
+               SUBTRACT 1 FROM WS-YEARS-OF-SERVICE
+           END-IF.
+           IF WS-YEARS-OF-SERVICE > 0
+               ADD WS-YEARS-OF-SERVICE TO WS-TOTAL-SERVICE-YEARS
+           END-IF.
+           DISPLAY "EMPLOYEE ID: " I-EMP-ID
+                   " LENGTH OF SERVICE: " WS-YEARS-OF-SERVICE " YEARS".
+
+      * Write the ACH record the bank's portal can import directly,
+      * instead of net pay being retyped in by hand
+       WRITE-ACH-RECORD.
+           MOVE I-ROUTING-NUMBER TO ACH-ROUTING-NUMBER.
+           MOVE I-ACCOUNT-NUMBER TO ACH-ACCOUNT-NUMBER.
+           MOVE WS-NET-PAY TO ACH-AMOUNT.
+           MOVE I-EMP-ID TO ACH-EMP-ID.
+           WRITE ACH-RECORD.
+
        PROCESS-RECORD.
       * Increment record counter
            ADD 1 TO RECORD-COUNT.
 
+      * Checkpoint progress periodically so a mid-file abend can be
+      * restarted without reprocessing or double-paying employees
+           IF FUNCTION MOD (RECORD-COUNT, WS-CHECKPOINT-INTERVAL) = 0
+               MOVE RECORD-COUNT TO WS-RESTART-COUNT
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+
+      * Work out this period's gross pay before it touches any total
+           PERFORM COMPUTE-GROSS-PAY.
+
       * Add current salary to running total
-           COMPUTE TOTAL-SALARY = TOTAL-SALARY + I-EMP-SALARY.
+           COMPUTE TOTAL-SALARY = TOTAL-SALARY + WS-GROSS-PAY.
+
+      * Accumulate this department's subtotal for the control break
+           ADD 1 TO WS-DEPT-COUNT.
+           ADD WS-GROSS-PAY TO WS-DEPT-TOTAL.
+
+      * Compute federal and state withholding and net pay so the
+      * check register doesn't have to be rebuilt in a spreadsheet.
+      * Bonus/commission records withhold at the flat supplemental
+      * rate instead of the regular-wage brackets.
+           IF I-BONUS-RECORD
+               COMPUTE WS-FED-TAX ROUNDED =
+                       WS-GROSS-PAY * WS-BONUS-FED-RATE
+               COMPUTE WS-STATE-TAX ROUNDED =
+                       WS-GROSS-PAY * WS-BONUS-STATE-RATE
+           ELSE
+               COMPUTE WS-FED-TAX ROUNDED =
+                       WS-GROSS-PAY * WS-FEDERAL-TAX-RATE
+               COMPUTE WS-STATE-TAX ROUNDED =
+                       WS-GROSS-PAY * WS-STATE-TAX-RATE
+           END-IF.
+           COMPUTE WS-NET-PAY ROUNDED =
+                   WS-GROSS-PAY - WS-FED-TAX - WS-STATE-TAX.
+
+      * Roll this employee's gross into their year-to-date master
+      * record so quarterly filings don't need a separate total
+           MOVE I-EMP-ID TO YTD-EMP-ID.
+           READ YTD-FILE
+               INVALID KEY
+                   MOVE WS-GROSS-PAY TO YTD-GROSS
+                   WRITE YTD-RECORD
+               NOT INVALID KEY
+                   ADD WS-GROSS-PAY TO YTD-GROSS
+                   REWRITE YTD-RECORD
+           END-READ.
+
+      * Keep the shared employee master in sync with this period's
+      * name/department/salary so obtainInput.cbl's lookup screen
+      * always reflects the latest payroll data
+           MOVE I-EMP-ID TO EM-EMP-ID.
+           MOVE I-EMP-NAME TO EM-EMP-NAME.
+           MOVE I-DEPT-CODE TO EM-DEPT-CODE.
+           MOVE WS-GROSS-PAY TO EM-EMP-SALARY.
+           READ EMPLOYEE-MASTER-FILE
+               INVALID KEY
+                   WRITE EMPLOYEE-MASTER-RECORD
+               NOT INVALID KEY
+                   REWRITE EMPLOYEE-MASTER-RECORD
+           END-READ.
+
+      * Work out this employee's length of service off I-HIRE-DATE
+      * for HR's tenure report
+           PERFORM COMPUTE-LENGTH-OF-SERVICE.
+
+      * Bucket this employee's current-period (currency-converted)
+      * gross pay into a salary band for the compensation review
+      * committee's headcount/cost summary. YTD-GROSS keeps growing
+      * all year, so bucketing on it would migrate an employee whose
+      * pay never changes into progressively higher bands purely as
+      * the year goes on - WS-GROSS-PAY reflects this pay period's
+      * actual compensation level instead.
+           EVALUATE TRUE
+               WHEN WS-GROSS-PAY < 40000
+                   ADD 1 TO WS-BAND1-COUNT
+                   ADD WS-GROSS-PAY TO WS-BAND1-TOTAL
+               WHEN WS-GROSS-PAY < 70000
+                   ADD 1 TO WS-BAND2-COUNT
+                   ADD WS-GROSS-PAY TO WS-BAND2-TOTAL
+               WHEN WS-GROSS-PAY < 100000
+                   ADD 1 TO WS-BAND3-COUNT
+                   ADD WS-GROSS-PAY TO WS-BAND3-TOTAL
+               WHEN OTHER
+                   ADD 1 TO WS-BAND4-COUNT
+                   ADD WS-GROSS-PAY TO WS-BAND4-TOTAL
+           END-EVALUATE.
+
+      * Produce the employee-facing pay stub for this pay period
+           PERFORM WRITE-PAY-STUB.
+
+      * Produce the matching direct-deposit transmittal record
+           PERFORM WRITE-ACH-RECORD.
 
       * Move input record to output record
-           MOVE I-EMP-ID TO OUTPUT-RECORD.
-           MOVE I-EMP-NAME TO OUTPUT-RECORD.
-           MOVE I-EMP-SALARY TO OUTPUT-RECORD.
+           MOVE I-EMP-ID TO O-EMP-ID.
+           MOVE I-EMP-NAME TO O-EMP-NAME.
+           MOVE WS-GROSS-PAY TO O-EMP-SALARY.
+           MOVE WS-FED-TAX TO O-FED-TAX.
+           MOVE WS-STATE-TAX TO O-STATE-TAX.
+           MOVE WS-NET-PAY TO O-NET-PAY.
+           MOVE YTD-GROSS TO O-YTD-GROSS.
            MOVE TOTAL-SALARY TO RUNNING-TOTAL.
 
       * Write to output file
@@ -82,6 +737,7 @@
       * Display progress
            DISPLAY "Processing Employee ID: " I-EMP-ID
                    " - Salary: " I-EMP-SALARY
+                   " - Net Pay: " WS-NET-PAY
                    " - Running Total: " TOTAL-SALARY.
 
       * Display current record information
@@ -90,4 +746,3 @@
                    " - Running Total: " TOTAL-SALARY.
 
        END PROGRAM EMPLOYEE-SALARY-PROCESSOR.
-              
\ No newline at end of file
