@@ -0,0 +1,219 @@
+       identification division.
+       program-id. reconcile.
+       environment division.
+       input-output section.
+       file-control.
+           select account-file assign to "/Users/simonvargas/accnts.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is account-number
+               file status is fs-status.
+
+           select audit-log-file assign to
+               "/Users/simonvargas/audit.txt"
+               organization is line sequential.
+
+       data division.
+         file section.
+           fd account-file
+               record contains 80 characters
+               block contains 0 records
+               label records are standard
+                data record is account-record.
+             01 account-record.
+                 05 account-number      pic 9(5).
+      * Masked at rest - never the clear balance. See
+      * decrypt-balance below. Signed to match banksyst.cbl, which
+      * writes this same physical record and can leave an account
+      * overdrawn (negative).
+                 05 account-balance-enc pic s9(7)v99.
+                 05 account-credit-limit pic 9(5)v99.
+                 05 account-interest-rate pic 9v9(4).
+                 05 account-status       pic x(1).
+                     88 account-open    values 'O' ' '.
+                     88 account-closed  value 'C'.
+                 05 account-branch-code  pic 9(3).
+
+           fd audit-log-file.
+           01 audit-log-line           pic x(101).
+
+         working-storage section.
+           01 ws-statement-detail redefines audit-log-line.
+               05 filler                pic x(9).
+               05 aud-account-in        pic 9(5).
+               05 filler                pic x(7).
+               05 aud-type-in           pic x(1).
+               05 filler                pic x(9).
+               05 aud-amount-in         pic z,zzz,zz9.99.
+               05 filler                pic x(8).
+               05 aud-before-in         pic z,zzz,zz9.99.
+               05 filler                pic x(8).
+               05 aud-after-in          pic z,zzz,zz9.99.
+               05 filler                pic x(4).
+               05 aud-timestamp-in      pic 9(14).
+
+           01 fs-status                  pic xx.
+           01 ws-eof-flag                pic x value 'N'.
+               88 ws-end-of-file       value 'Y'.
+           01 ws-delta                   pic s9(7)v99.
+           01 ws-before-num              pic 9(7)v99.
+           01 ws-after-num               pic 9(7)v99.
+
+      * Same masking scheme as banksyst.cbl - account-balance here is
+      * the clear working copy, account-balance-enc is what's on disk.
+      * Both signed so an already-overdrawn (negative) balance isn't
+      * corrupted on the way through.
+           01 account-balance             pic s9(7)v99.
+           01 ws-mask-key-cents           pic 9(9) value 314159265.
+           01 ws-bal-cents                pic s9(10).
+           01 ws-bal-half-cents           pic 9(10) value 500000000.
+
+           01 ws-ledger-totals.
+               05 ws-ledger-entry occurs 9999 times
+                       indexed by ws-ledger-idx.
+                   10 ws-ledger-account   pic 9(5).
+                   10 ws-ledger-total     pic s9(9)v99.
+           01 ws-ledger-count             pic 9(5) value zero.
+           01 ws-search-idx               pic 9(5).
+           01 ws-found-sw                 pic x value 'N'.
+               88 ws-found-account       value 'Y'.
+
+           01 ws-mismatch-count           pic 9(5) value zero.
+           01 ws-account-count            pic 9(5) value zero.
+           01 ws-ledger-display           pic zzz,zz9.99.
+           01 ws-balance-display          pic zzz,zz9.99.
+
+           01 ws-branch-totals.
+               05 ws-branch-total occurs 1000 times
+                       pic s9(11)v99.
+           01 ws-branch-idx               pic 9(4).
+           01 ws-branch-code-display      pic 999.
+           01 ws-branch-display           pic zzz,zzz,zz9.99.
+           01 ws-account-eof-flag         pic x value 'N'.
+               88 ws-account-end-of-file value 'Y'.
+
+       procedure division.
+       main-procedure.
+           display "Starting Nightly Ledger Reconciliation...".
+           open input audit-log-file.
+
+           perform until ws-end-of-file
+               read audit-log-file
+                   at end move 'Y' to ws-eof-flag
+                   not at end
+                       perform accumulate-ledger-entry
+               end-read
+           end-perform.
+
+           close audit-log-file.
+
+           open input account-file.
+           perform varying ws-search-idx from 1 by 1
+                   until ws-search-idx > ws-ledger-count
+               perform compare-account-balance
+           end-perform.
+
+           move low-values to account-number.
+           start account-file key is greater than account-number
+               invalid key move 'Y' to ws-account-eof-flag
+           end-start.
+           perform until ws-account-end-of-file
+               read account-file next record
+                   at end move 'Y' to ws-account-eof-flag
+                   not at end
+                       perform accumulate-branch-total
+               end-read
+           end-perform.
+           close account-file.
+
+           display "-----------------------------------".
+           display "ACCOUNTS CHECKED: " ws-ledger-count.
+           display "MISMATCHES FOUND: " ws-mismatch-count.
+           perform print-branch-summary.
+           display "Nightly Ledger Reconciliation completed.".
+           stop run.
+
+      * Net balance change for any posting type is simply after minus
+      * before, so one formula covers deposits, withdrawals, NSF fees,
+      * interest credits, and both legs of a transfer
+       accumulate-ledger-entry.
+           move aud-before-in to ws-before-num.
+           move aud-after-in to ws-after-num.
+           compute ws-delta = ws-after-num - ws-before-num.
+           perform find-ledger-entry.
+           if ws-found-account
+               add ws-delta to ws-ledger-total (ws-ledger-idx)
+           else
+               add 1 to ws-ledger-count
+               move aud-account-in
+                   to ws-ledger-account (ws-ledger-count)
+               move ws-delta to ws-ledger-total (ws-ledger-count)
+           end-if.
+
+       find-ledger-entry.
+           move 'N' to ws-found-sw.
+           perform varying ws-ledger-idx from 1 by 1
+                   until ws-ledger-idx > ws-ledger-count
+               if ws-ledger-account (ws-ledger-idx) = aud-account-in
+                   move 'Y' to ws-found-sw
+                   exit perform
+               end-if
+           end-perform.
+
+       compare-account-balance.
+           move ws-ledger-account (ws-search-idx) to account-number.
+           read account-file
+               invalid key
+                   display "LEDGER ACCOUNT NOT ON FILE: "
+                           ws-ledger-account (ws-search-idx)
+               not invalid key
+                   perform decrypt-balance
+                   move ws-ledger-total (ws-search-idx)
+                       to ws-ledger-display
+                   move account-balance to ws-balance-display
+                   if ws-ledger-total (ws-search-idx)
+                           not = account-balance
+                       add 1 to ws-mismatch-count
+                       display "MISMATCH - ACCOUNT: " account-number
+                               " LEDGER: " ws-ledger-display
+                               " FILE: " ws-balance-display
+                   end-if
+           end-read.
+
+      * Head office wants branch-level balance totals, so the same
+      * pass over account-file that checks postings also buckets
+      * every account's balance into its branch
+       accumulate-branch-total.
+           perform decrypt-balance.
+           compute ws-branch-idx = account-branch-code + 1.
+           add account-balance to ws-branch-total (ws-branch-idx).
+           add 1 to ws-account-count.
+
+      * Unmask account-balance-enc off the FD into the clear working
+      * copy this program reads from - reconcile.cbl never writes
+      * account-file, so there's no matching encrypt-balance here
+       decrypt-balance.
+           compute ws-bal-cents =
+                   function integer(account-balance-enc * 100)
+                   + 1000000000 - ws-mask-key-cents.
+           compute ws-bal-cents = function mod(ws-bal-cents, 1000000000).
+           if ws-bal-cents >= ws-bal-half-cents
+               compute ws-bal-cents = ws-bal-cents - 1000000000
+           end-if.
+           compute account-balance = ws-bal-cents / 100.
+
+       print-branch-summary.
+           display "-----------------------------------".
+           display "BRANCH BALANCE TOTALS:".
+           perform varying ws-branch-idx from 1 by 1
+                   until ws-branch-idx > 1000
+               if ws-branch-total (ws-branch-idx) not = zero
+                   compute ws-branch-code-display = ws-branch-idx - 1
+                   move ws-branch-total (ws-branch-idx)
+                       to ws-branch-display
+                   display "  BRANCH " ws-branch-code-display
+                           ": " ws-branch-display
+               end-if
+           end-perform.
+
+       end program reconcile.
