@@ -8,25 +8,450 @@
                access mode is dynamic
                record key is account-number
                file status is fs-status.
+
+           select transaction-file assign to
+               "/Users/simonvargas/txn.txt"
+               organization is line sequential
+               file status is txn-fs-status.
+
+           select audit-log-file assign to
+               "/Users/simonvargas/audit.txt"
+               organization is line sequential.
+
        data division.
          file section.
-           fd account-file 
+           fd account-file
                record contains 80 characters
                block contains 0 records
                label records are standard
                 data record is account-record.
              01 account-record.
                  05 account-number      pic 9(5).
-                 05 account-balance     pics 9(7)v99.        
+      * Masked at rest - never the clear balance. See
+      * decrypt-balance/encrypt-balance below. Signed so the masked
+      * value round-trips an overdrawn (negative) balance correctly;
+      * the additive mask always folds into the low half of this
+      * field's range either way (see decrypt-balance).
+                 05 account-balance-enc pic s9(7)v99.
+                 05 account-credit-limit pic 9(5)v99.
+                 05 account-interest-rate pic 9v9(4).
+                 05 account-status       pic x(1).
+                     88 account-open    values 'O' ' '.
+                     88 account-closed  value 'C'.
+                 05 account-branch-code  pic 9(3).
+
+      * One posting per line: account number, transaction type code,
+      * and an amount (zero for a balance-check line)
+           fd transaction-file.
+           01 transaction-record.
+               05 txn-account-number   pic 9(5).
+               05 txn-type             pic x(1).
+               05 txn-amount           pic 9(7)v99.
+               05 txn-to-account       pic 9(5).
+               05 txn-branch-code      pic 9(3).
+
+      * One line per posted transaction so a disputed balance can be
+      * traced back to its source
+           fd audit-log-file.
+           01 audit-log-line           pic x(101).
+
          working-storage section.
-           01 ws-account-record.
-               05 ws-account-number      pic 9(5).
-               05 ws-account-balance     pic 9(7)v99.
+           01 ws-audit-detail.
+               05 filler                pic x(9) value "ACCOUNT: ".
+               05 aud-account-out       pic 9(5).
+               05 filler                pic x(1) value space.
+               05 filler                pic x(6) value "TYPE: ".
+               05 aud-type-out          pic x(1).
+               05 filler                pic x(1) value space.
+               05 filler                pic x(8) value "AMOUNT: ".
+               05 aud-amount-out        pic z,zzz,zz9.99.
+               05 filler                pic x(1) value space.
+               05 filler                pic x(7) value "BEFORE:".
+               05 aud-before-out        pic z,zzz,zz9.99.
+               05 filler                pic x(1) value space.
+               05 filler                pic x(7) value "AFTER: ".
+               05 aud-after-out         pic z,zzz,zz9.99.
+               05 filler                pic x(1) value space.
+               05 filler                pic x(3) value "AT:".
+               05 aud-timestamp-out     pic 9(14).
+
+           01 ws-balance-before          pic s9(7)v99.
+           01 ws-current-date-time       pic x(21).
+           01 ws-nsf-fee                 pic 9(3)v99 value 35.00.
+           01 ws-available-balance       pic s9(7)v99.
            01 ws-amount                  pic 9(7)v99.
            01 ws-transaction-type        pic x(1).
               88 ws-deposit            value 'D'.
               88 ws-withdrawal         value 'W'.
               88 ws-check-balance       value 'B'.
+              88 ws-new-account        value 'N'.
+              88 ws-close-account       value 'C'.
+              88 ws-transfer-funds      value 'T'.
+
+           01 ws-transfer-from-number    pic 9(5).
+           01 ws-transfer-to-number      pic 9(5).
+           01 ws-transfer-sw             pic x value 'N'.
+               88 ws-transfer-failed    value 'Y'.
+
+           01 fs-status                  pic xx.
+           01 txn-fs-status               pic xx.
+           01 txn-eof-flag                pic x value 'N'.
+               88 txn-end-of-file       value 'Y'.
+
+           01 ws-retry-count              pic 9 value zero.
+           01 ws-max-retries              pic 9 value 3.
+           01 ws-retry-delay-seconds      pic 9 value 1.
+           01 ws-gave-up-sw               pic x value 'N'.
+               88 ws-gave-up             value 'Y'.
+
+      * account-balance is the clear-text working copy every existing
+      * paragraph already reads and updates; account-balance-enc (in
+      * the FD) is what actually lands on disk. A plain additive
+      * mask, not real cryptography - good enough to keep a balance
+      * from being readable by anyone with raw file access, not a
+      * substitute for a real at-rest encryption library, which
+      * GnuCOBOL doesn't ship one of. Signed so overdrawn (negative)
+      * balances - req 013's overdraft/NSF design - don't silently
+      * lose their sign on SUBTRACT.
+           01 account-balance             pic s9(7)v99.
+           01 ws-mask-key-cents           pic 9(9) value 314159265.
+      * Signed so a negative pre-mod total (from a negative
+      * account-balance) isn't corrupted before FUNCTION MOD folds it
+      * back into the always-non-negative 0..999999999 mask space.
+           01 ws-bal-cents                pic s9(10).
+           01 ws-bal-half-cents           pic 9(10) value 500000000.
+
        procedure division.
+       main-procedure.
+           display "Starting Bank Transaction Processing...".
+           perform open-account-file-with-retry.
+           open input transaction-file.
+           open extend audit-log-file.
+
+           perform until txn-end-of-file
+               read transaction-file
+                   at end move 'Y' to txn-eof-flag
+                   not at end
+                       perform process-transaction
+               end-read
+           end-perform.
+
+           close account-file.
+           close transaction-file.
+           close audit-log-file.
+           display "Bank Transaction Processing completed.".
            stop run.
 
+      * account-file is shared with concurrent teller sessions, so a
+      * momentary lock (status 9x) gets a short pause and another try
+      * instead of failing the whole run outright
+       open-account-file-with-retry.
+           move zero to ws-retry-count.
+           move 'N' to ws-gave-up-sw.
+           perform until fs-status = "00" or ws-gave-up
+               open i-o account-file
+               if fs-status not = "00"
+                   add 1 to ws-retry-count
+                   display "ACCOUNT FILE BUSY (STATUS " fs-status
+                           ") - RETRY " ws-retry-count
+                   if ws-retry-count >= ws-max-retries
+                       display "ACCOUNT FILE UNAVAILABLE AFTER RETRIES"
+                       move 'Y' to ws-gave-up-sw
+                   else
+                       call "C$SLEEP" using ws-retry-delay-seconds
+                   end-if
+               end-if
+           end-perform.
+
+      * Unmask account-balance-enc off the FD into the clear working
+      * copy every paragraph below already operates on. The mask space
+      * is a 0..999999999-cent ring (mod 1,000,000,000); a raw value in
+      * the upper half of that ring represents a negative balance
+      * (two's-complement-style), so it's folded back down before
+      * converting to dollars.
+       decrypt-balance.
+           compute ws-bal-cents =
+                   function integer(account-balance-enc * 100)
+                   + 1000000000 - ws-mask-key-cents.
+           compute ws-bal-cents = function mod(ws-bal-cents, 1000000000).
+           if ws-bal-cents >= ws-bal-half-cents
+               compute ws-bal-cents = ws-bal-cents - 1000000000
+           end-if.
+           compute account-balance = ws-bal-cents / 100.
+
+      * Mask the clear account-balance back into account-balance-enc
+      * before it ever lands on disk. FUNCTION MOD with a positive
+      * divisor always returns a non-negative result (per the COBOL
+      * standard, regardless of the sign of account-balance), so the
+      * masked value is always in 0..999999999 cents.
+       encrypt-balance.
+           compute ws-bal-cents =
+                   function integer(account-balance * 100)
+                   + ws-mask-key-cents.
+           compute ws-bal-cents = function mod(ws-bal-cents, 1000000000).
+           compute account-balance-enc = ws-bal-cents / 100.
+
+      * Every caller reaches this paragraph right after a successful
+      * READ, which already left fs-status = "00" - a test-before
+      * PERFORM UNTIL would see that leftover "00" and never execute
+      * the REWRITE at all, so this has to test after the first
+      * attempt instead.
+       rewrite-account-with-retry.
+           perform encrypt-balance.
+           move zero to ws-retry-count.
+           move 'N' to ws-gave-up-sw.
+           perform with test after
+                   until fs-status = "00" or ws-gave-up
+               rewrite account-record
+               if fs-status not = "00"
+                   add 1 to ws-retry-count
+                   display "ACCOUNT FILE BUSY (STATUS " fs-status
+                           ") ON REWRITE - RETRY " ws-retry-count
+                   if ws-retry-count >= ws-max-retries
+                       display
+                           "REWRITE FAILED AFTER RETRIES FOR ACCOUNT: "
+                           account-number
+                       move 'Y' to ws-gave-up-sw
+                   else
+                       call "C$SLEEP" using ws-retry-delay-seconds
+                   end-if
+               end-if
+           end-perform.
+
+       process-transaction.
+           move txn-account-number to account-number.
+           move txn-amount to ws-amount.
+           move txn-type to ws-transaction-type.
+
+           if ws-new-account
+               perform open-new-account
+           else
+               if ws-transfer-funds
+                   perform transfer-funds
+               else
+                   read account-file
+                       invalid key
+                           display "ACCOUNT NOT FOUND: "
+                                   txn-account-number
+                       not invalid key
+                           perform decrypt-balance
+                           evaluate true
+                               when ws-deposit
+                                   perform post-deposit
+                               when ws-withdrawal
+                                   perform post-withdrawal
+                               when ws-check-balance
+                                   display "ACCOUNT " account-number
+                                           " BALANCE: " account-balance
+                               when ws-close-account
+                                   perform close-account
+                               when other
+                                   display "UNKNOWN TRANSACTION TYPE: "
+                                           ws-transaction-type
+                           end-evaluate
+                   end-read
+               end-if
+           end-if.
+
+      * Debit account-number, credit txn-to-account as one unit —
+      * if either side fails validation neither side is posted
+       transfer-funds.
+           move account-number to ws-transfer-from-number.
+           move txn-to-account to ws-transfer-to-number.
+           move 'N' to ws-transfer-sw.
+
+           read account-file
+               invalid key
+                   move 'Y' to ws-transfer-sw
+                   display "TRANSFER FAILED - FROM ACCOUNT NOT "
+                           "FOUND: " ws-transfer-from-number
+               not invalid key
+                   perform decrypt-balance
+                   if account-closed
+                       move 'Y' to ws-transfer-sw
+                       display "TRANSFER FAILED - FROM ACCOUNT "
+                               "CLOSED: " ws-transfer-from-number
+                   else
+                       compute ws-available-balance =
+                               account-balance - ws-amount
+                               + account-credit-limit
+                       if ws-available-balance < 0
+                           move 'Y' to ws-transfer-sw
+                           display "TRANSFER FAILED - INSUFFICIENT "
+                                   "FUNDS: " ws-transfer-from-number
+                       end-if
+                   end-if
+           end-read.
+
+           if not ws-transfer-failed
+               move ws-transfer-to-number to account-number
+               read account-file
+                   invalid key
+                       move 'Y' to ws-transfer-sw
+                       display "TRANSFER FAILED - TO ACCOUNT NOT "
+                               "FOUND: " ws-transfer-to-number
+                   not invalid key
+                       perform decrypt-balance
+                       if account-closed
+                           move 'Y' to ws-transfer-sw
+                           display "TRANSFER FAILED - TO ACCOUNT "
+                                   "CLOSED: " ws-transfer-to-number
+                       end-if
+               end-read
+           end-if.
+
+           if not ws-transfer-failed
+               perform post-transfer
+           end-if.
+
+       post-transfer.
+           move ws-transfer-from-number to account-number.
+           read account-file.
+           perform decrypt-balance.
+           move account-balance to ws-balance-before.
+           subtract ws-amount from account-balance.
+           perform rewrite-account-with-retry.
+           if fs-status = "00"
+               perform write-audit-record
+           else
+               display "TRANSFER FAILED - COULD NOT UPDATE ACCOUNT: "
+                       ws-transfer-from-number
+           end-if.
+
+           if fs-status = "00"
+               move ws-transfer-to-number to account-number
+               read account-file
+               perform decrypt-balance
+               move account-balance to ws-balance-before
+               add ws-amount to account-balance
+               perform rewrite-account-with-retry
+               if fs-status = "00"
+                   perform write-audit-record
+               else
+                   display "TRANSFER FAILED - COULD NOT UPDATE "
+                           "ACCOUNT: " ws-transfer-to-number
+               end-if
+           end-if.
+
+           if fs-status = "00"
+               display "TRANSFER " ws-amount " FROM ACCOUNT "
+                       ws-transfer-from-number " TO ACCOUNT "
+                       ws-transfer-to-number " COMPLETE"
+           end-if.
+
+      * New-account setup: the account-number must not already exist,
+      * and the transaction amount becomes the opening deposit
+       open-new-account.
+           read account-file
+               invalid key
+                   move zero to ws-balance-before
+                   move zero to account-balance
+                   move zero to account-credit-limit
+                   move zero to account-interest-rate
+                   move 'O' to account-status
+                   move txn-branch-code to account-branch-code
+                   add ws-amount to account-balance
+                   perform encrypt-balance
+                   write account-record
+                   perform write-audit-record
+                   display "NEW ACCOUNT OPENED: " account-number
+                           " OPENING DEPOSIT: " ws-amount
+               not invalid key
+                   display "ACCOUNT ALREADY EXISTS: " account-number
+           end-read.
+
+      * Closure only goes through once the balance has been drawn
+      * down to zero, so a closed account never carries money
+       close-account.
+           if account-balance = zero
+               move account-balance to ws-balance-before
+               move 'C' to account-status
+               perform rewrite-account-with-retry
+               if fs-status = "00"
+                   perform write-audit-record
+                   display "ACCOUNT CLOSED: " account-number
+               else
+                   display "ACCOUNT CLOSE FAILED - COULD NOT UPDATE: "
+                           account-number
+               end-if
+           else
+               display "CANNOT CLOSE ACCOUNT " account-number
+                       " - BALANCE NOT ZERO: " account-balance
+           end-if.
+
+       post-deposit.
+           if account-closed
+               display "ACCOUNT " account-number
+                       " IS CLOSED - DEPOSIT REJECTED"
+           else
+               move account-balance to ws-balance-before
+               add ws-amount to account-balance
+               perform rewrite-account-with-retry
+               if fs-status = "00"
+                   perform write-audit-record
+                   display "DEPOSIT " ws-amount " TO ACCOUNT "
+                           account-number " - NEW BALANCE: "
+                           account-balance
+               else
+                   display "DEPOSIT FAILED - COULD NOT UPDATE ACCOUNT: "
+                           account-number
+               end-if
+           end-if.
+
+      * Reject (and fee) any withdrawal that would drive the account
+      * past its overdraft credit limit, the way the teller system
+      * already does
+       post-withdrawal.
+           if account-closed
+               display "ACCOUNT " account-number
+                       " IS CLOSED - WITHDRAWAL REJECTED"
+           else
+               perform post-withdrawal-active
+           end-if.
+
+       post-withdrawal-active.
+           compute ws-available-balance =
+                   account-balance - ws-amount + account-credit-limit.
+           if ws-available-balance < 0
+               move account-balance to ws-balance-before
+               subtract ws-nsf-fee from account-balance
+               move 'F' to ws-transaction-type
+               perform rewrite-account-with-retry
+               if fs-status = "00"
+                   perform write-audit-record
+                   display "NSF: WITHDRAWAL OF " ws-amount
+                           " ON ACCOUNT " account-number
+                           " REJECTED - FEE CHARGED: " ws-nsf-fee
+               else
+                   display "NSF FEE POST FAILED - COULD NOT UPDATE "
+                           "ACCOUNT: " account-number
+               end-if
+           else
+               move account-balance to ws-balance-before
+               subtract ws-amount from account-balance
+               perform rewrite-account-with-retry
+               if fs-status = "00"
+                   perform write-audit-record
+                   display "WITHDRAWAL " ws-amount " FROM ACCOUNT "
+                           account-number " - NEW BALANCE: "
+                           account-balance
+               else
+                   display "WITHDRAWAL FAILED - COULD NOT UPDATE "
+                           "ACCOUNT: " account-number
+               end-if
+           end-if.
+
+      * Append one audit line for the transaction just posted so a
+      * disputed balance can be traced back to its source
+       write-audit-record.
+           move account-number to aud-account-out.
+           move ws-transaction-type to aud-type-out.
+           move ws-amount to aud-amount-out.
+           move ws-balance-before to aud-before-out.
+           move account-balance to aud-after-out.
+           move function current-date to ws-current-date-time.
+           move ws-current-date-time (1:14) to aud-timestamp-out.
+           move ws-audit-detail to audit-log-line.
+           write audit-log-line.
+
+       end program banksyst.
