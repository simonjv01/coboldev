@@ -0,0 +1,152 @@
+       identification division.
+       program-id. interest-batch.
+       environment division.
+       input-output section.
+       file-control.
+           select account-file assign to "/Users/simonvargas/accnts.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is account-number
+               file status is fs-status.
+
+           select audit-log-file assign to
+               "/Users/simonvargas/audit.txt"
+               organization is line sequential.
+
+       data division.
+         file section.
+           fd account-file
+               record contains 80 characters
+               block contains 0 records
+               label records are standard
+                data record is account-record.
+             01 account-record.
+                 05 account-number      pic 9(5).
+      * Masked at rest - never the clear balance. See
+      * decrypt-balance/encrypt-balance below. Signed to match
+      * banksyst.cbl, which writes this same physical record and can
+      * leave an account overdrawn (negative).
+                 05 account-balance-enc pic s9(7)v99.
+                 05 account-credit-limit pic 9(5)v99.
+                 05 account-interest-rate pic 9v9(4).
+                 05 account-status       pic x(1).
+                     88 account-open    values 'O' ' '.
+                     88 account-closed  value 'C'.
+                 05 account-branch-code  pic 9(3).
+
+           fd audit-log-file.
+           01 audit-log-line           pic x(101).
+
+         working-storage section.
+           01 fs-status                  pic xx.
+           01 ws-eof-flag                pic x value 'N'.
+               88 ws-end-of-file        value 'Y'.
+           01 ws-balance-before          pic s9(7)v99.
+           01 ws-interest-amount         pic 9(7)v99.
+           01 ws-current-date-time       pic x(21).
+           01 ws-accounts-processed      pic 9(5) value zero.
+
+      * Same masking scheme as banksyst.cbl - account-balance here is
+      * the clear working copy, account-balance-enc is what's on disk.
+      * Both signed so an already-overdrawn (negative) balance isn't
+      * corrupted on the way through.
+           01 account-balance             pic s9(7)v99.
+           01 ws-mask-key-cents           pic 9(9) value 314159265.
+           01 ws-bal-cents                pic s9(10).
+           01 ws-bal-half-cents           pic 9(10) value 500000000.
+
+           01 ws-audit-detail.
+               05 filler                pic x(9) value "ACCOUNT: ".
+               05 aud-account-out       pic 9(5).
+               05 filler                pic x(1) value space.
+               05 filler                pic x(6) value "TYPE: ".
+               05 aud-type-out          pic x(1).
+               05 filler                pic x(1) value space.
+               05 filler                pic x(8) value "AMOUNT: ".
+               05 aud-amount-out        pic z,zzz,zz9.99.
+               05 filler                pic x(1) value space.
+               05 filler                pic x(7) value "BEFORE:".
+               05 aud-before-out        pic z,zzz,zz9.99.
+               05 filler                pic x(1) value space.
+               05 filler                pic x(7) value "AFTER: ".
+               05 aud-after-out         pic z,zzz,zz9.99.
+               05 filler                pic x(1) value space.
+               05 filler                pic x(3) value "AT:".
+               05 aud-timestamp-out     pic 9(14).
+
+       procedure division.
+       main-procedure.
+           display "Starting Monthly Interest Posting Batch...".
+           open i-o account-file.
+           open extend audit-log-file.
+
+           move low-values to account-number.
+           start account-file key is greater than account-number
+               invalid key move 'Y' to ws-eof-flag
+           end-start.
+
+           perform until ws-end-of-file
+               read account-file next record
+                   at end move 'Y' to ws-eof-flag
+                   not at end
+                       perform post-interest
+               end-read
+           end-perform.
+
+           close account-file.
+           close audit-log-file.
+           display "Accounts credited with interest: "
+                   ws-accounts-processed.
+           display "Monthly Interest Posting Batch completed.".
+           stop run.
+
+      * Apply this account's interest rate to its balance and post
+      * an interest-credit entry to the audit log
+       post-interest.
+           perform decrypt-balance.
+           if account-interest-rate > zero and account-open
+               move account-balance to ws-balance-before
+               compute ws-interest-amount rounded =
+                       account-balance * account-interest-rate
+               add ws-interest-amount to account-balance
+               perform encrypt-balance
+               rewrite account-record
+               add 1 to ws-accounts-processed
+               perform write-interest-audit-record
+               display "ACCOUNT " account-number
+                       " CREDITED INTEREST: " ws-interest-amount
+           end-if.
+
+      * Unmask account-balance-enc off the FD into the clear working
+      * copy post-interest operates on
+       decrypt-balance.
+           compute ws-bal-cents =
+                   function integer(account-balance-enc * 100)
+                   + 1000000000 - ws-mask-key-cents.
+           compute ws-bal-cents = function mod(ws-bal-cents, 1000000000).
+           if ws-bal-cents >= ws-bal-half-cents
+               compute ws-bal-cents = ws-bal-cents - 1000000000
+           end-if.
+           compute account-balance = ws-bal-cents / 100.
+
+      * Mask the clear account-balance back into account-balance-enc
+      * before it ever lands on disk
+       encrypt-balance.
+           compute ws-bal-cents =
+                   function integer(account-balance * 100)
+                   + ws-mask-key-cents.
+           compute ws-bal-cents = function mod(ws-bal-cents, 1000000000).
+           compute account-balance-enc = ws-bal-cents / 100.
+
+       write-interest-audit-record.
+           move account-number to aud-account-out.
+           move 'I' to aud-type-out.
+           move ws-interest-amount to aud-amount-out.
+           move ws-balance-before to aud-before-out.
+           move account-balance to aud-after-out.
+           move function current-date to ws-current-date-time.
+           move ws-current-date-time (1:14) to aud-timestamp-out.
+           move ws-audit-detail to audit-log-line.
+           write audit-log-line.
+
+       end program interest-batch.
