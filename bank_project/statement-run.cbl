@@ -0,0 +1,100 @@
+       identification division.
+       program-id. statement-run.
+       environment division.
+       input-output section.
+       file-control.
+           select audit-log-file assign to
+               "/Users/simonvargas/audit.txt"
+               organization is line sequential.
+
+       data division.
+         file section.
+           fd audit-log-file.
+           01 audit-log-line           pic x(101).
+
+         working-storage section.
+           01 ws-statement-detail redefines audit-log-line.
+               05 filler                pic x(9).
+               05 aud-account-in        pic 9(5).
+               05 filler                pic x(7).
+               05 aud-type-in           pic x(1).
+               05 filler                pic x(9).
+               05 aud-amount-in         pic z,zzz,zz9.99.
+               05 filler                pic x(8).
+               05 aud-before-in         pic z,zzz,zz9.99.
+               05 filler                pic x(8).
+               05 aud-after-in          pic z,zzz,zz9.99.
+               05 filler                pic x(4).
+               05 aud-timestamp-in      pic 9(14).
+
+           01 ws-eof-flag                pic x value 'N'.
+               88 ws-end-of-file       value 'Y'.
+           01 ws-statement-account       pic 9(5).
+      * Statement period, year and month, matched against the leading
+      * 6 digits of aud-timestamp-in (YYYYMMDDHHMMSS) so "monthly
+      * statement" actually means one calendar month, not the
+      * account's entire history on the audit log
+           01 ws-statement-period        pic 9(6).
+           01 ws-entry-period            pic 9(6).
+           01 ws-opening-balance         pic zzz,zz9.99.
+           01 ws-closing-balance         pic zzz,zz9.99.
+           01 ws-first-match-sw          pic x value 'N'.
+               88 ws-first-match       value 'Y'.
+           01 ws-line-count              pic 9(5) value zero.
+
+       procedure division.
+       main-procedure.
+           display "Enter account number for statement: ".
+           accept ws-statement-account.
+           display "Enter statement period (YYYYMM): ".
+           accept ws-statement-period.
+
+           open input audit-log-file.
+
+           display "===================================".
+           display "STATEMENT FOR ACCOUNT: " ws-statement-account.
+           display "PERIOD: " ws-statement-period.
+           display "===================================".
+
+           perform until ws-end-of-file
+               read audit-log-file
+                   at end move 'Y' to ws-eof-flag
+                   not at end
+                       perform check-statement-line
+               end-read
+           end-perform.
+
+           close audit-log-file.
+
+           if ws-line-count = zero
+               display "NO ACTIVITY FOUND FOR ACCOUNT: "
+                       ws-statement-account
+           else
+               display "-----------------------------------"
+               display "OPENING BALANCE: " ws-opening-balance
+               display "CLOSING BALANCE: " ws-closing-balance
+               display "TRANSACTIONS LISTED: " ws-line-count
+           end-if.
+
+           stop run.
+
+      * Opening balance is the before-amount of this period's first
+      * matching entry, not the account's all-time first entry, so a
+      * statement for an older or more recent month isn't quietly
+      * showing the original opening balance from account creation
+       check-statement-line.
+           move aud-timestamp-in (1:6) to ws-entry-period.
+           if aud-account-in = ws-statement-account
+                   and ws-entry-period = ws-statement-period
+               if ws-first-match-sw = 'N'
+                   move 'Y' to ws-first-match-sw
+                   move aud-before-in to ws-opening-balance
+               end-if
+               move aud-after-in to ws-closing-balance
+               add 1 to ws-line-count
+               display "  " aud-timestamp-in " TYPE: " aud-type-in
+                       " AMOUNT: " aud-amount-in
+                       " BALANCE: " aud-after-in
+           end-if.
+
+       end program statement-run.
