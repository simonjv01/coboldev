@@ -1,13 +1,39 @@
        identification division.
        program-id. ifpgrm.
-       
+
        environment division.
+       input-output section.
+       file-control.
+           select TIME-ENTRY-FILE assign to
+                   "/Users/simonvargas/timeentries.txt"
+               organization is line sequential
+               file status is WS-TE-STATUS.
 
        data division.
+       file section.
+      * Daily time-entry records for one employee - a variable number
+      * of records per run, not a fixed count
+       FD TIME-ENTRY-FILE.
+       01 TIME-ENTRY-RECORD.
+           05 TE-EMP-ID        pic 9(5).
+           05 TE-HOURS          pic 9(2)V99.
+
        working-storage section.
            01 ws-num1 pic 9(2).
            01 ws-num2 pic 9(2).
            01 ws-result pic 9(3).
+
+           01 WS-TE-STATUS      pic xx.
+           01 WS-TE-EOF-SW      pic x value 'N'.
+               88 WS-TE-END-OF-FILE value 'Y'.
+           01 WS-TOTAL-HOURS    pic 9(5)V99 value zero.
+           01 WS-ENTRY-COUNT    pic 9(5) value zero.
+
+           01 WS-EMP-HOURS      pic 9(5)V99 value zero.
+           01 WS-PREV-EMP-ID    pic 9(5).
+           01 WS-FIRST-ENTRY-SW pic x value 'Y'.
+               88 WS-FIRST-ENTRY value 'Y'.
+
        procedure division.
               display "Start of If-Then-Loops Example".
 
@@ -21,17 +47,46 @@
                   display "ws-num1 is not greater than ws-num2"
               end-if.
 
-      *>   Using a PERFORM loop to calculate the sum of first 5 natural
-      *     numbers
-              move 0 to ws-result
-              perform varying ws-num1 from 1 by 1 until ws-num1 > 5
-                  add ws-num1 to ws-result
-              end-perform.
+              perform 0200-totalize-time-entries.
 
-           display "The sum of the first 5 natural numbers is: " 
-                     ws-result.
               display "End of If-Then-Loops Example".
               stop run.
 
+      *> reads however many daily time-entry records exist, keyed by
+      *> TE-EMP-ID, and totals hours per employee plus a grand total -
+      *> instead of the fixed 1-to-5 loop this replaced, or one total
+      *> blind to which employee each entry belongs to
+       0200-totalize-time-entries.
+           open input TIME-ENTRY-FILE
+           if WS-TE-STATUS not = "00"
+               display "NO TIME ENTRY FILE FOUND. STATUS: "
+                       WS-TE-STATUS
+           else
+               perform until WS-TE-END-OF-FILE
+                   read TIME-ENTRY-FILE
+                       at end
+                           set WS-TE-END-OF-FILE to true
+                       not at end
+                           if not WS-FIRST-ENTRY
+                               and TE-EMP-ID not = WS-PREV-EMP-ID
+                               display "EMPLOYEE " WS-PREV-EMP-ID
+                                       " TOTAL HOURS: " WS-EMP-HOURS
+                               move zero to WS-EMP-HOURS
+                           end-if
+                           move 'N' to WS-FIRST-ENTRY-SW
+                           move TE-EMP-ID to WS-PREV-EMP-ID
+                           add 1 to WS-ENTRY-COUNT
+                           add TE-HOURS to WS-EMP-HOURS
+                           add TE-HOURS to WS-TOTAL-HOURS
+                   end-read
+               end-perform
+               if not WS-FIRST-ENTRY
+                   display "EMPLOYEE " WS-PREV-EMP-ID
+                           " TOTAL HOURS: " WS-EMP-HOURS
+               end-if
+               close TIME-ENTRY-FILE
+               display "TIME ENTRIES READ: " WS-ENTRY-COUNT
+               display "TOTAL HOURS ALL EMPLOYEES: " WS-TOTAL-HOURS
+           end-if.
+
            end program ifpgrm.
-           
\ No newline at end of file
