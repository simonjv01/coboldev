@@ -2,32 +2,234 @@
          program-id. wages1.
             author. simon vargas.
             * This program calculates weekly wages.
+       environment division.
+       input-output section.
+       file-control.
+           select HOURS-FILE assign to "/Users/simonvargas/hours.txt"
+               organization is line sequential
+               file status is HOURS-FILE-STATUS.
+
+           select WAGES-OUT-FILE assign to "/Users/simonvargas/wout.txt"
+               organization is line sequential
+               file status is WAGES-OUT-STATUS.
+
        data division.
+       file section.
+       FD HOURS-FILE.
+       01 HOURS-FILE-RECORD.
+           05 HF-EMP-ID           pic 9(5).
+           05 HF-HOURS-WORKED     pic 99.
+           05 HF-RATE             pic 99V99.
+
+       FD WAGES-OUT-FILE.
+       01 WAGES-OUT-RECORD        pic x(80).
+
        working-storage section.
        01 HOURS-WORKED pic 99.
+       01 REG-HOURS pic 99.
+       01 OT-HOURS pic 99.
        01 RATE PIC 99V99.
        01 WAGES PIC 9(4)V99.
+       01 NET-WAGES PIC 9(4)V99.
+       01 TAX-AMOUNT PIC 9(4)V99.
          01 MORE-DATA PIC XXX VALUE "YES".
+
+       01 HOURS-FILE-STATUS       pic xx.
+       01 WAGES-OUT-STATUS        pic xx.
+
+       01 WS-RUN-MODE             pic x value "I".
+           88 INTERACTIVE-MODE    value "I".
+           88 BATCH-MODE          value "B".
+       01 WS-EOF-SW               pic x value "N".
+           88 WS-END-OF-FILE      value "Y".
+
+       01 WS-HOURS-VALID-SW       pic x.
+           88 WS-HOURS-VALID      value "Y".
+       01 WS-RATE-VALID-SW        pic x.
+           88 WS-RATE-VALID       value "Y".
+
+       01 WS-EMP-ID-OUT           pic 9(5).
+       01 WS-OUT-LINE             pic x(80).
+
+      *> tax-bracket table consulted after gross pay is known, so a
+      *> net figure comes out of this program instead of a manual
+      *> withholding step afterward
+       01 WS-TAX-BRACKETS.
+           05 WS-BRACKET-1.
+               10 WS-B1-UPPER     pic 9(4)V99 value 200.00.
+               10 WS-B1-RATE      pic V999 value .100.
+           05 WS-BRACKET-2.
+               10 WS-B2-UPPER     pic 9(4)V99 value 500.00.
+               10 WS-B2-RATE      pic V999 value .150.
+           05 WS-BRACKET-3.
+               10 WS-B3-UPPER     pic 9(4)V99 value 900.00.
+               10 WS-B3-RATE      pic V999 value .200.
+           05 WS-BRACKET-4.
+               10 WS-B4-RATE      pic V999 value .250.
+
        procedure division.
       *> cobol-lint CL002 100-main
+      *> Mode comes from the command line first, if given, so a
+      *> batch-driven step never blocks waiting on a terminal prompt
+      *> that will never be answered; falls back to the interactive
+      *> prompt when no argument was supplied.
        100-MAIN.
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT WS-RUN-MODE FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACE TO WS-RUN-MODE
+           END-ACCEPT
+           IF WS-RUN-MODE = SPACE
+               DISPLAY
+                   "Enter mode: I = Interactive, B = Batch over file: "
+               ACCEPT WS-RUN-MODE
+           END-IF
+           IF BATCH-MODE
+               PERFORM 200-BATCH-MODE
+           ELSE
+               PERFORM 110-INTERACTIVE-MODE
+           END-IF
+       STOP RUN.
+
+       110-INTERACTIVE-MODE.
            PERFORM UNTIL MORE-DATA = "NO"
                 DISPLAY "Enter hours as a two digit number: "
                 ACCEPT HOURS-WORKED
                 IF HOURS-WORKED = -1
                      MOVE "NO" TO MORE-DATA
                 ELSE
+                     PERFORM 120-VALIDATE-HOURS
                      DISPLAY "Enter hourly rate in NN.NN format (2)"
                      DISPLAY "Decimal digits: "
                      ACCEPT RATE
-                     COMPUTE WAGES = HOURS-WORKED * RATE
-                     DISPLAY "Wages are: " WAGES
+                     PERFORM 130-VALIDATE-RATE
+                     PERFORM 140-COMPUTE-WAGES
+                     DISPLAY "Gross wages are: " WAGES
+                     DISPLAY "Net wages are:    " NET-WAGES
                      DISPLAY "Do you want to enter more data (Yes/No): "
                      ACCEPT MORE-DATA
                 END-IF
-              END-PERFORM
-       STOP RUN.    
-       
-       end program wages1.
+              END-PERFORM.
+
+      *> re-prompt on an out-of-range entry instead of letting a
+      *> fat-fingered value flow straight into COMPUTE WAGES
+       120-VALIDATE-HOURS.
+           MOVE "N" TO WS-HOURS-VALID-SW
+           PERFORM UNTIL WS-HOURS-VALID
+               IF HOURS-WORKED > 0 AND HOURS-WORKED <= 80
+                   MOVE "Y" TO WS-HOURS-VALID-SW
+               ELSE
+                   DISPLAY "HOURS MUST BE 01-80. RE-ENTER: "
+                   ACCEPT HOURS-WORKED
+               END-IF
+           END-PERFORM.
+
+       130-VALIDATE-RATE.
+           MOVE "N" TO WS-RATE-VALID-SW
+           PERFORM UNTIL WS-RATE-VALID
+               IF RATE > 0 AND RATE <= 99.99
+                   MOVE "Y" TO WS-RATE-VALID-SW
+               ELSE
+                   DISPLAY "RATE MUST BE > 00.00. RE-ENTER: "
+                   ACCEPT RATE
+               END-IF
+           END-PERFORM.
+
+      *> hours over 40 pay at 1.5x RATE the way our hourly employees'
+      *> contracts require, instead of straight-time no matter how
+      *> many hours are logged
+       140-COMPUTE-WAGES.
+           IF HOURS-WORKED > 40
+               MOVE 40 TO REG-HOURS
+               COMPUTE OT-HOURS = HOURS-WORKED - 40
+           ELSE
+               MOVE HOURS-WORKED TO REG-HOURS
+               MOVE 0 TO OT-HOURS
+           END-IF
+           COMPUTE WAGES ROUNDED =
+                   (REG-HOURS * RATE) + (OT-HOURS * RATE * 1.5)
+           PERFORM 150-APPLY-TAX-BRACKET.
 
-             
\ No newline at end of file
+      *> marginal withholding: only the slice of WAGES that falls
+      *> inside each bracket is taxed at that bracket's rate, so
+      *> crossing a bracket boundary by a cent can never lower net
+      *> pay the way a flat whole-wage rate would
+       150-APPLY-TAX-BRACKET.
+           MOVE ZERO TO TAX-AMOUNT
+           IF WAGES > ZERO
+               IF WAGES <= WS-B1-UPPER
+                   COMPUTE TAX-AMOUNT ROUNDED = TAX-AMOUNT
+                           + (WAGES * WS-B1-RATE)
+               ELSE
+                   COMPUTE TAX-AMOUNT ROUNDED = TAX-AMOUNT
+                           + (WS-B1-UPPER * WS-B1-RATE)
+                   IF WAGES <= WS-B2-UPPER
+                       COMPUTE TAX-AMOUNT ROUNDED = TAX-AMOUNT
+                               + ((WAGES - WS-B1-UPPER) * WS-B2-RATE)
+                   ELSE
+                       COMPUTE TAX-AMOUNT ROUNDED = TAX-AMOUNT
+                               + ((WS-B2-UPPER - WS-B1-UPPER)
+                                   * WS-B2-RATE)
+                       IF WAGES <= WS-B3-UPPER
+                           COMPUTE TAX-AMOUNT ROUNDED = TAX-AMOUNT
+                                   + ((WAGES - WS-B2-UPPER)
+                                       * WS-B3-RATE)
+                       ELSE
+                           COMPUTE TAX-AMOUNT ROUNDED = TAX-AMOUNT
+                                   + ((WS-B3-UPPER - WS-B2-UPPER)
+                                       * WS-B3-RATE)
+                           COMPUTE TAX-AMOUNT ROUNDED = TAX-AMOUNT
+                                   + ((WAGES - WS-B3-UPPER)
+                                       * WS-B4-RATE)
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+           COMPUTE NET-WAGES ROUNDED = WAGES - TAX-AMOUNT.
+
+      *> batch variant: read employee hours/rate from HOURS-FILE
+      *> instead of the console, so payroll can run this unattended
+      *> over a whole department's weekly hours
+       200-BATCH-MODE.
+           OPEN INPUT HOURS-FILE
+           IF HOURS-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING HOURS FILE. STATUS: "
+                       HOURS-FILE-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT WAGES-OUT-FILE
+           PERFORM UNTIL WS-END-OF-FILE
+               READ HOURS-FILE
+                   AT END
+                       SET WS-END-OF-FILE TO TRUE
+                   NOT AT END
+                       PERFORM 210-PROCESS-HOURS-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE HOURS-FILE
+           CLOSE WAGES-OUT-FILE.
+
+      *> batch records get no operator to re-prompt, so an
+      *> out-of-range value is skipped here rather than flowing into
+      *> 140-COMPUTE-WAGES unchecked - same bounds 120/130 enforce
+      *> interactively
+       210-PROCESS-HOURS-RECORD.
+           MOVE HF-HOURS-WORKED TO HOURS-WORKED
+           MOVE HF-RATE TO RATE
+           IF HOURS-WORKED > 0 AND HOURS-WORKED <= 80
+                   AND RATE > 0 AND RATE <= 99.99
+               PERFORM 140-COMPUTE-WAGES
+               MOVE SPACES TO WAGES-OUT-RECORD
+               MOVE HF-EMP-ID TO WS-EMP-ID-OUT
+               STRING "EMP: " WS-EMP-ID-OUT
+                      " GROSS: " WAGES
+                      " NET: " NET-WAGES
+                   DELIMITED BY SIZE INTO WAGES-OUT-RECORD
+               WRITE WAGES-OUT-RECORD
+           ELSE
+               DISPLAY "SKIPPING INVALID HOURS RECORD FOR EMP: "
+                       HF-EMP-ID " HOURS: " HF-HOURS-WORKED
+                       " RATE: " HF-RATE
+           END-IF.
+
+       end program wages1.
